@@ -1,22 +1,49 @@
       ******************************************************************
       * Author:
       * Date:
-      * Purpose:
+      * Purpose: Confirma S/N para ejecutar PROGRAMA. Si existe una
+      *          tarjeta de control con la respuesta, se usa esa
+      *          respuesta y el programa puede correr desatendido.
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. FIFTH_PROGRAM.
 
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. NUC3.
+       OBJECT-COMPUTER. NUMC3.
+       SPECIAL-NAMES.
+           CONSOLE IS CONSOLE-DEVICE
+           PRINTER-1 IS PRINTER-DEVICE.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTROL-CARD-FILE ASSIGN TO "FIFTH_CONTROL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONTROL-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  CONTROL-CARD-FILE.
+       01  CONTROL-CARD-RECORD.
+           05  CC-SI-O-NO PIC X.
+
        WORKING-STORAGE SECTION.
        01  SI-O-NO PIC X.
+       01  WS-CONTROL-STATUS PIC XX.
 
        PROCEDURE DIVISION.
 
            PREGUNTA.
 
-           PERFORM CONTINUACION.
+           CALL "BANNER" USING "FIFTH_PROGRAM".
+
+           PERFORM LEE-TARJETA-CONTROL.
+
+           IF SI-O-NO NOT = "S" AND SI-O-NO NOT = "s"
+                   AND SI-O-NO NOT = "N" AND SI-O-NO NOT = "n"
+               PERFORM CONTINUACION.
 
            IF SI-O-NO = "N" OR SI-O-NO="n"
                GO TO FINALIZA-PROGRAMA.
@@ -25,11 +52,35 @@
                PERFORM PROGRAMA.
 
            FINALIZA-PROGRAMA.
-               STOP RUN.
+               MOVE ZERO TO RETURN-CODE
+               GOBACK.
+
+           LEE-TARJETA-CONTROL.
+               MOVE SPACE TO SI-O-NO
+               OPEN INPUT CONTROL-CARD-FILE
+               IF WS-CONTROL-STATUS = "00"
+                   READ CONTROL-CARD-FILE
+                       NOT AT END
+                           MOVE CC-SI-O-NO TO SI-O-NO
+                           DISPLAY "TARJETA DE CONTROL ENCONTRADA: "
+                               "RESPUESTA=" SI-O-NO
+                   END-READ
+                   CLOSE CONTROL-CARD-FILE
+               END-IF.
 
            CONTINUACION.
                DISPLAY "¿Ejecutar el programa (s/n)?"
-               ACCEPT SI-O-NO.
+                   UPON CONSOLE-DEVICE
+               ACCEPT SI-O-NO FROM CONSOLE-DEVICE.
+
+               PERFORM UNTIL SI-O-NO = "S" OR SI-O-NO = "s"
+                       OR SI-O-NO = "N" OR SI-O-NO = "n"
+                   DISPLAY "Respuesta no valida. Introduzca S o N."
+                       UPON CONSOLE-DEVICE
+                   DISPLAY "¿Ejecutar el programa (s/n)?"
+                       UPON CONSOLE-DEVICE
+                   ACCEPT SI-O-NO FROM CONSOLE-DEVICE
+               END-PERFORM.
 
            PROGRAMA.
                DISPLAY "Se ejecuta el programa".
