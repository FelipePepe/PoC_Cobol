@@ -0,0 +1,60 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Rutina compartida de manejo de errores de FILE STATUS.
+      *          Recibe el programa y fichero que fallaron y el codigo
+      *          de estado, muestra un mensaje estandar segun la
+      *          categoria del codigo (fin de fichero, duplicado, no
+      *          encontrado, error grave) y devuelve una severidad para
+      *          que el programa que llama decida si continuar o
+      *          abortar, en vez de que cada fichero nuevo invente su
+      *          propio mensaje (o no compruebe nada).
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FILEERR.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. NUC3.
+       OBJECT-COMPUTER. NUMC3.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY FILESTAT.
+
+       LINKAGE SECTION.
+       01  LS-PROGRAMA   PIC X(20).
+       01  LS-FICHERO    PIC X(20).
+       01  LS-STATUS     PIC XX.
+       01  LS-SEVERIDAD  PIC 9.
+
+       PROCEDURE DIVISION USING LS-PROGRAMA LS-FICHERO LS-STATUS
+               LS-SEVERIDAD.
+       FILEERR-INICIO.
+           MOVE LS-STATUS TO WS-FILE-STATUS
+
+           EVALUATE TRUE
+               WHEN FILE-STATUS-OK
+                   MOVE 0 TO LS-SEVERIDAD
+               WHEN FILE-STATUS-EOF
+                   DISPLAY LS-PROGRAMA ": FIN DE FICHERO EN "
+                       LS-FICHERO
+                   MOVE 0 TO LS-SEVERIDAD
+               WHEN FILE-STATUS-DUPLICADO
+                   DISPLAY LS-PROGRAMA ": CLAVE DUPLICADA EN "
+                       LS-FICHERO " (STATUS " LS-STATUS ")"
+                   MOVE 4 TO LS-SEVERIDAD
+               WHEN FILE-STATUS-NO-ENCONTRADO
+                   DISPLAY LS-PROGRAMA ": REGISTRO NO ENCONTRADO EN "
+                       LS-FICHERO " (STATUS " LS-STATUS ")"
+                   MOVE 4 TO LS-SEVERIDAD
+               WHEN OTHER
+                   DISPLAY LS-PROGRAMA ": ERROR GRAVE EN " LS-FICHERO
+                       " (STATUS " LS-STATUS ")"
+                   MOVE 8 TO LS-SEVERIDAD
+           END-EVALUATE
+
+           GOBACK.
+
+       END PROGRAM FILEERR.
