@@ -0,0 +1,255 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Job nocturno de archivado y purga. Recorre
+      *          EMPLOYEE_MASTER.DAT (CBL_7) y TABLA_RESULTADOS.DAT
+      *          (CBL_6/CBL_8), archiva en un fichero secuencial
+      *          aparte cualquier registro cuya fecha de actualizacion
+      *          sea mas antigua que el numero de dias configurado en
+      *          RETENCION_CONTROL.DAT y lo purga del fichero en vivo,
+      *          para que estos ficheros no crezcan sin limite.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RETENCION-ARCHIVO.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. NUC3.
+       OBJECT-COMPUTER. NUMC3.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RETENCION-CONTROL-FILE
+               ASSIGN TO "RETENCION_CONTROL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONTROL-STATUS.
+
+           SELECT EMPLOYEE-MASTER ASSIGN TO "EMPLOYEE_MASTER.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS WS-MASTER-STATUS.
+
+           SELECT EMPLOYEE-ARCHIVE-FILE
+               ASSIGN TO "EMPLOYEE_ARCHIVE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EMP-ARCHIVE-STATUS.
+
+           SELECT TABLA-RESULTADOS-FILE
+               ASSIGN TO "TABLA_RESULTADOS.DAT"
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS SEQUENTIAL
+               RELATIVE KEY IS WS-TABLA-REL-KEY
+               FILE STATUS IS WS-TABLA-STATUS.
+
+           SELECT TABLA-ARCHIVE-FILE
+               ASSIGN TO "TABLA_RESULTADOS_ARCHIVE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TABLA-ARCHIVE-STATUS.
+
+           SELECT RETENCION-REPORT
+               ASSIGN TO "RETENCION_INFORME.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RETENCION-CONTROL-FILE.
+       01  RETENCION-CONTROL-RECORD.
+           05  CTL-RETENCION-DIAS PIC 9(4).
+
+       FD  EMPLOYEE-MASTER.
+       01  EMPLOYEE-RECORD.
+           05  EMP-ID PIC 9(6).
+           05  EMP-NOMBRE PIC X(15).
+           05  EMP-APELLIDOS PIC X(20).
+           05  EMP-EDAD PIC 999.
+           05  EMP-FECHA-ACTUALIZACION PIC 9(8).
+
+       FD  EMPLOYEE-ARCHIVE-FILE.
+       01  EMPLOYEE-ARCHIVE-RECORD PIC X(80).
+
+       FD  TABLA-RESULTADOS-FILE.
+       01  TABLA-RESULTADOS-RECORD.
+           05  TR-NUMERO PIC 99.
+           05  TR-PRODUCTO PIC 9999 OCCURS 20 TIMES.
+           05  TR-ENDING-MULTIPLIER PIC 99.
+           05  TR-FECHA-ACTUALIZACION PIC 9(8).
+
+       FD  TABLA-ARCHIVE-FILE.
+       01  TABLA-ARCHIVE-RECORD PIC X(80).
+
+       FD  RETENCION-REPORT.
+       01  RETENCION-REPORT-RECORD PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CONTROL-STATUS PIC XX.
+       01  WS-MASTER-STATUS PIC XX.
+       01  WS-EMP-ARCHIVE-STATUS PIC XX.
+       01  WS-TABLA-STATUS PIC XX.
+       01  WS-TABLA-ARCHIVE-STATUS PIC XX.
+       01  WS-REPORT-STATUS PIC XX.
+
+       01  WS-TABLA-REL-KEY PIC 9(4).
+
+       01  WS-RETENCION-DIAS PIC 9(4) VALUE 365.
+       01  WS-HOY PIC 9(8).
+       01  WS-EDAD-DIAS PIC S9(9).
+
+       01  WS-EOF-EMP PIC X VALUE "N".
+           88  FIN-EMP VALUE "Y".
+       01  WS-EOF-TABLA PIC X VALUE "N".
+           88  FIN-TABLA VALUE "Y".
+
+       01  WS-EMP-ARCHIVADOS PIC 9(6) VALUE ZERO.
+       01  WS-TABLA-ARCHIVADOS PIC 9(6) VALUE ZERO.
+
+       01  WS-RPT-PAGINA PIC 9(4) VALUE 1.
+       01  WS-RPT-LINEA PIC X(80).
+
+       01  WS-RETURN-CODE PIC 9 VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           CALL "BANNER" USING "RETENCION-ARCHIVO".
+           ACCEPT WS-HOY FROM DATE YYYYMMDD.
+
+           PERFORM LEE-RETENCION-CONTROL
+
+           OPEN OUTPUT RETENCION-REPORT
+           CALL "RPTHDR" USING "RETENCION-ARCHIVO"
+               "RETENCION_INFORME.TXT" WS-RPT-PAGINA WS-RPT-LINEA
+           MOVE WS-RPT-LINEA TO RETENCION-REPORT-RECORD
+           WRITE RETENCION-REPORT-RECORD
+
+           MOVE SPACES TO RETENCION-REPORT-RECORD
+           STRING "RETENCION CONFIGURADA: " WS-RETENCION-DIAS
+               " DIAS"
+               DELIMITED BY SIZE INTO RETENCION-REPORT-RECORD
+           WRITE RETENCION-REPORT-RECORD
+
+           PERFORM PURGA-EMPLOYEE-MASTER
+
+           PERFORM PURGA-TABLA-RESULTADOS
+
+           MOVE SPACES TO RETENCION-REPORT-RECORD
+           STRING "EMPLEADOS ARCHIVADOS: " WS-EMP-ARCHIVADOS
+               DELIMITED BY SIZE INTO RETENCION-REPORT-RECORD
+           WRITE RETENCION-REPORT-RECORD
+
+           MOVE SPACES TO RETENCION-REPORT-RECORD
+           STRING "TABLAS ARCHIVADAS: " WS-TABLA-ARCHIVADOS
+               DELIMITED BY SIZE INTO RETENCION-REPORT-RECORD
+           WRITE RETENCION-REPORT-RECORD
+
+           CLOSE RETENCION-REPORT
+
+           MOVE WS-RETURN-CODE TO RETURN-CODE
+           GOBACK.
+
+       LEE-RETENCION-CONTROL.
+           OPEN INPUT RETENCION-CONTROL-FILE
+           IF WS-CONTROL-STATUS = "00"
+               READ RETENCION-CONTROL-FILE
+                   NOT AT END
+                       MOVE CTL-RETENCION-DIAS TO WS-RETENCION-DIAS
+               END-READ
+               CLOSE RETENCION-CONTROL-FILE
+           ELSE
+               DISPLAY "AVISO: RETENCION_CONTROL.DAT NO DISPONIBLE, "
+                   "SE USAN 365 DIAS POR DEFECTO"
+               IF WS-RETURN-CODE < 4
+                   MOVE 4 TO WS-RETURN-CODE
+               END-IF
+           END-IF.
+
+       PURGA-EMPLOYEE-MASTER.
+           OPEN I-O EMPLOYEE-MASTER
+           IF WS-MASTER-STATUS NOT = "00"
+               DISPLAY "AVISO: EMPLOYEE_MASTER.DAT NO DISPONIBLE, "
+                   "NADA QUE PURGAR"
+               IF WS-RETURN-CODE < 4
+                   MOVE 4 TO WS-RETURN-CODE
+               END-IF
+           ELSE
+               OPEN EXTEND EMPLOYEE-ARCHIVE-FILE
+               IF WS-EMP-ARCHIVE-STATUS NOT = "00"
+                   OPEN OUTPUT EMPLOYEE-ARCHIVE-FILE
+               END-IF
+
+               PERFORM LEE-EMPLOYEE-SIGUIENTE
+               PERFORM UNTIL FIN-EMP
+                   COMPUTE WS-EDAD-DIAS =
+                       FUNCTION INTEGER-OF-DATE(WS-HOY) -
+                       FUNCTION INTEGER-OF-DATE
+                           (EMP-FECHA-ACTUALIZACION)
+                   IF WS-EDAD-DIAS > WS-RETENCION-DIAS
+                       STRING "EMPLEADO-ID=" EMP-ID
+                           " NOMBRE=" EMP-NOMBRE
+                           " APELLIDOS=" EMP-APELLIDOS
+                           " FECHA-ACTUALIZACION="
+                           EMP-FECHA-ACTUALIZACION
+                           DELIMITED BY SIZE
+                           INTO EMPLOYEE-ARCHIVE-RECORD
+                       WRITE EMPLOYEE-ARCHIVE-RECORD
+                       DELETE EMPLOYEE-MASTER
+                       ADD 1 TO WS-EMP-ARCHIVADOS
+                   END-IF
+                   PERFORM LEE-EMPLOYEE-SIGUIENTE
+               END-PERFORM
+
+               CLOSE EMPLOYEE-ARCHIVE-FILE
+               CLOSE EMPLOYEE-MASTER
+           END-IF.
+
+       LEE-EMPLOYEE-SIGUIENTE.
+           READ EMPLOYEE-MASTER NEXT RECORD
+               AT END
+                   SET FIN-EMP TO TRUE
+           END-READ.
+
+       PURGA-TABLA-RESULTADOS.
+           OPEN I-O TABLA-RESULTADOS-FILE
+           IF WS-TABLA-STATUS NOT = "00"
+               DISPLAY "AVISO: TABLA_RESULTADOS.DAT NO DISPONIBLE, "
+                   "NADA QUE PURGAR"
+               IF WS-RETURN-CODE < 4
+                   MOVE 4 TO WS-RETURN-CODE
+               END-IF
+           ELSE
+               OPEN EXTEND TABLA-ARCHIVE-FILE
+               IF WS-TABLA-ARCHIVE-STATUS NOT = "00"
+                   OPEN OUTPUT TABLA-ARCHIVE-FILE
+               END-IF
+
+               PERFORM LEE-TABLA-SIGUIENTE
+               PERFORM UNTIL FIN-TABLA
+                   COMPUTE WS-EDAD-DIAS =
+                       FUNCTION INTEGER-OF-DATE(WS-HOY) -
+                       FUNCTION INTEGER-OF-DATE
+                           (TR-FECHA-ACTUALIZACION)
+                   IF WS-EDAD-DIAS > WS-RETENCION-DIAS
+                       STRING "NUMERO=" TR-NUMERO
+                           " FECHA-ACTUALIZACION="
+                           TR-FECHA-ACTUALIZACION
+                           DELIMITED BY SIZE
+                           INTO TABLA-ARCHIVE-RECORD
+                       WRITE TABLA-ARCHIVE-RECORD
+                       DELETE TABLA-RESULTADOS-FILE
+                       ADD 1 TO WS-TABLA-ARCHIVADOS
+                   END-IF
+                   PERFORM LEE-TABLA-SIGUIENTE
+               END-PERFORM
+
+               CLOSE TABLA-ARCHIVE-FILE
+               CLOSE TABLA-RESULTADOS-FILE
+           END-IF.
+
+       LEE-TABLA-SIGUIENTE.
+           READ TABLA-RESULTADOS-FILE NEXT RECORD
+               AT END
+                   SET FIN-TABLA TO TRUE
+           END-READ.
+
+       END PROGRAM RETENCION-ARCHIVO.
