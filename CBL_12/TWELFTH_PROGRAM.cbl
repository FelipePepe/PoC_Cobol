@@ -5,17 +5,25 @@
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. DEMO-CAMPOS-COMPUESTOS.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. NUC3.
+       OBJECT-COMPUTER. NUMC3.
+
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
        01  VARIABLE-COMPUESTA.
            05 TEXTO1 PIC X(15) VALUE "TEXTO 1 -".
-           05 FILLER PIC X(15) VALUE "TEXTO FILLER".
+           05 TEXTO-MEDIO PIC X(15) VALUE "TEXTO FILLER".
            05 TEXTO2 PIC X(15) VALUE "TEXTO 2.".
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+            CALL "BANNER" USING "DEMO-CAMPOS-COMPUESTOS".
+
             DISPLAY VARIABLE-COMPUESTA.
             MOVE "NUEVO VALOR - " TO TEXTO1.
             MOVE "NUEVO VALOR - " TO TEXTO2.
@@ -26,12 +34,14 @@
             DISPLAY "TEXTO2: " TEXTO2.
 
             MOVE "NUEVO TEXTO 1" TO TEXTO1 OF VARIABLE-COMPUESTA.
-      *     MOVE "NUEVO TEXTO FILLER" TO FILLER OF VARIABLE-COMPUESTA.
+            MOVE "NUEVO TEXTO FILLER" TO
+                TEXTO-MEDIO OF VARIABLE-COMPUESTA.
             MOVE "NUEVO TEXTO 2" TO TEXTO2 OF VARIABLE-COMPUESTA.
 
             DISPLAY VARIABLE-COMPUESTA.
 
        FINALIZAR.
-            STOP RUN.
+            MOVE ZERO TO RETURN-CODE
+            GOBACK.
 
-       END PROGRAM YOUR-PROGRAM-NAME.
+       END PROGRAM DEMO-CAMPOS-COMPUESTOS.
