@@ -0,0 +1,43 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Rutina de conteo reutilizable. Recibe un rango
+      *          (DESDE/HASTA/PASO) y muestra cada valor, sustituyendo
+      *          los tres estilos de bucle "contar de A a B" repetidos
+      *          en CBL_9 (PERFORM UNTIL / PERFORM VARYING BY -1 /
+      *          PERFORM VARYING UNTIL >100).
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONTADOR.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-VALOR PIC S999.
+
+       LINKAGE SECTION.
+       01  LS-DESDE PIC S999.
+       01  LS-HASTA PIC S999.
+       01  LS-PASO  PIC S99.
+
+       PROCEDURE DIVISION USING LS-DESDE LS-HASTA LS-PASO.
+       CONTADOR-INICIO.
+           IF LS-PASO = ZERO
+               DISPLAY "ERROR: CONTADOR - PASO NO PUEDE SER CERO"
+               GOBACK
+           END-IF
+
+           IF LS-PASO > ZERO
+               PERFORM VARYING WS-VALOR FROM LS-DESDE BY LS-PASO
+                   UNTIL WS-VALOR > LS-HASTA
+                   DISPLAY WS-VALOR
+               END-PERFORM
+           ELSE
+               PERFORM VARYING WS-VALOR FROM LS-DESDE BY LS-PASO
+                   UNTIL WS-VALOR < LS-HASTA
+                   DISPLAY WS-VALOR
+               END-PERFORM
+           END-IF
+
+           GOBACK.
+
+       END PROGRAM CONTADOR.
