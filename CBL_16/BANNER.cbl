@@ -0,0 +1,42 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Banner de arranque estandar. Muestra el programa, la
+      *          maquina de ejecucion y la fecha/hora de la corrida,
+      *          extendiendo el SOURCE-COMPUTER/OBJECT-COMPUTER que
+      *          HelloWorld ya traia relleno al resto de la suite.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BANNER.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. NUC3.
+       OBJECT-COMPUTER. NUMC3.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-MAQUINA PIC X(20).
+       01  WS-FECHA PIC 9(8).
+       01  WS-HORA PIC 9(8).
+
+       LINKAGE SECTION.
+       01  LS-PROGRAMA PIC X(30).
+
+       PROCEDURE DIVISION USING LS-PROGRAMA.
+       BANNER-INICIO.
+           ACCEPT WS-MAQUINA FROM ENVIRONMENT "HOSTNAME"
+           IF WS-MAQUINA = SPACES
+               MOVE "NUMC3" TO WS-MAQUINA
+           END-IF
+
+           ACCEPT WS-FECHA FROM DATE YYYYMMDD
+           ACCEPT WS-HORA FROM TIME
+
+           DISPLAY "===== " LS-PROGRAMA " - MAQUINA: " WS-MAQUINA
+               " - FECHA: " WS-FECHA " HORA: " WS-HORA " ====="
+
+           GOBACK.
+
+       END PROGRAM BANNER.
