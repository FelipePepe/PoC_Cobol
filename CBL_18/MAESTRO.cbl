@@ -0,0 +1,180 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Driver de control de trabajos. CALLs CBL_1 a CBL_12
+      *          como subprogramas en una secuencia fija (captura,
+      *          calculo, informe) para poder lanzar el proceso batch
+      *          diario completo de una sola vez en vez de que un
+      *          operador lance cada programa por separado. Los doce
+      *          programas terminan con GOBACK (en vez de STOP RUN)
+      *          precisamente para poder ser llamados desde aqui sin
+      *          abortar el resto del job. Los pasos que todavia
+      *          esperan entrada interactiva (EMPLOYEE-MAINT,
+      *          CALCULADORA, TABLAS_DE_MULTIPLICAR en modo no-lote)
+      *          pausaran el job pidiendole datos al operador salvo
+      *          que se les prepare de antemano su fichero/tarjeta de
+      *          control, igual que cuando se ejecutan sueltos.
+      *
+      *          SECUENCIA DE VENTANA BATCH (equivalente a un PROC de
+      *          JCL con pasos condicionados por COND/step status):
+      *              1. BANNER     - identifica la ejecucion
+      *              2. CAPTURA    - FIFTH_PROGRAM, EMPLOYEE-MAINT,
+      *                              RUTINA-DISPATCHER
+      *              3. CALCULO    - solo si CAPTURA termino bien
+      *              4. INFORME    - solo si CALCULO termino bien
+      *          Cada fase completada se anota en SECUENCIA_BATCH.DAT
+      *          con fecha/hora, y la fase siguiente comprueba el
+      *          indicador de la anterior antes de arrancar, para que
+      *          un reordenamiento futuro del codigo (o una llamada a
+      *          una fase suelta) no pueda ejecutarse contra datos que
+      *          el paso previo todavia no ha producido.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MAESTRO.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. NUC3.
+       OBJECT-COMPUTER. NUMC3.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SECUENCIA-FILE ASSIGN TO "SECUENCIA_BATCH.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SECUENCIA-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SECUENCIA-FILE.
+       01  SECUENCIA-RECORD PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-SECUENCIA-STATUS PIC XX.
+       01  WS-FASE-NOMBRE PIC X(10).
+       01  WS-FECHA-SECUENCIA PIC 9(8).
+       01  WS-HORA-SECUENCIA PIC 9(8).
+
+       01  WS-FASE-CAPTURA-OK PIC X VALUE "N".
+           88  FASE-CAPTURA-COMPLETA VALUE "Y".
+       01  WS-FASE-CALCULO-OK PIC X VALUE "N".
+           88  FASE-CALCULO-COMPLETA VALUE "Y".
+
+       01  WS-PASO-RC PIC 9 VALUE ZERO.
+       01  WS-FASE-RC PIC 9 VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           CALL "BANNER" USING "MAESTRO".
+           DISPLAY "===== INICIO PROCESO BATCH DIARIO =====".
+
+           PERFORM FASE-CAPTURA.
+           IF WS-FASE-RC < 8
+               SET FASE-CAPTURA-COMPLETA TO TRUE
+           END-IF.
+           MOVE "CAPTURA" TO WS-FASE-NOMBRE.
+           PERFORM REGISTRA-SECUENCIA.
+
+           IF FASE-CAPTURA-COMPLETA
+               PERFORM FASE-CALCULO
+               IF WS-FASE-RC < 8
+                   SET FASE-CALCULO-COMPLETA TO TRUE
+               END-IF
+               MOVE "CALCULO" TO WS-FASE-NOMBRE
+               PERFORM REGISTRA-SECUENCIA
+           ELSE
+               DISPLAY "ABORTADO: LA FASE CAPTURA NO SE COMPLETO"
+           END-IF.
+
+           IF FASE-CALCULO-COMPLETA
+               PERFORM FASE-INFORME
+               MOVE "INFORME" TO WS-FASE-NOMBRE
+               PERFORM REGISTRA-SECUENCIA
+           ELSE
+               DISPLAY "ABORTADO: LA FASE CALCULO NO SE COMPLETO"
+           END-IF.
+
+           DISPLAY "===== PROCESO BATCH DIARIO COMPLETADO =====".
+           GOBACK.
+
+       FASE-CAPTURA.
+           DISPLAY "--- FASE 1: CAPTURA ---"
+           MOVE ZERO TO WS-FASE-RC
+           CALL "FIFTH_PROGRAM"
+           MOVE RETURN-CODE TO WS-PASO-RC
+           IF WS-FASE-RC < WS-PASO-RC
+               MOVE WS-PASO-RC TO WS-FASE-RC
+           END-IF
+           CALL "EMPLOYEE-MAINT"
+           MOVE RETURN-CODE TO WS-PASO-RC
+           IF WS-FASE-RC < WS-PASO-RC
+               MOVE WS-PASO-RC TO WS-FASE-RC
+           END-IF
+           CALL "RUTINA-DISPATCHER"
+           MOVE RETURN-CODE TO WS-PASO-RC
+           IF WS-FASE-RC < WS-PASO-RC
+               MOVE WS-PASO-RC TO WS-FASE-RC
+           END-IF.
+
+       FASE-CALCULO.
+           DISPLAY "--- FASE 2: CALCULO ---"
+           MOVE ZERO TO WS-FASE-RC
+           CALL "MYFIRST_PROGRAM"
+           MOVE RETURN-CODE TO WS-PASO-RC
+           IF WS-FASE-RC < WS-PASO-RC
+               MOVE WS-PASO-RC TO WS-FASE-RC
+           END-IF
+           CALL "OPERACIONES-BASICAS"
+           MOVE RETURN-CODE TO WS-PASO-RC
+           IF WS-FASE-RC < WS-PASO-RC
+               MOVE WS-PASO-RC TO WS-FASE-RC
+           END-IF
+           CALL "CALCULADORA"
+           MOVE RETURN-CODE TO WS-PASO-RC
+           IF WS-FASE-RC < WS-PASO-RC
+               MOVE WS-PASO-RC TO WS-FASE-RC
+           END-IF
+           CALL "TABLAS_DE_MULTIPLICAR"
+           MOVE RETURN-CODE TO WS-PASO-RC
+           IF WS-FASE-RC < WS-PASO-RC
+               MOVE WS-PASO-RC TO WS-FASE-RC
+           END-IF
+           CALL "TABLAS_DE_MULTIPLICAR-V2"
+           MOVE RETURN-CODE TO WS-PASO-RC
+           IF WS-FASE-RC < WS-PASO-RC
+               MOVE WS-PASO-RC TO WS-FASE-RC
+           END-IF
+           CALL "CONTADOR-DEMO"
+           MOVE RETURN-CODE TO WS-PASO-RC
+           IF WS-FASE-RC < WS-PASO-RC
+               MOVE WS-PASO-RC TO WS-FASE-RC
+           END-IF
+           CALL "POSITIVOS-NEGATIVOS-DECIMALES"
+           MOVE RETURN-CODE TO WS-PASO-RC
+           IF WS-FASE-RC < WS-PASO-RC
+               MOVE WS-PASO-RC TO WS-FASE-RC
+           END-IF.
+
+       FASE-INFORME.
+           DISPLAY "--- FASE 3: INFORME ---"
+           CALL "Variables-Compuestas"
+           CALL "DEMO-CAMPOS-COMPUESTOS"
+           CALL "RESUMEN-DIARIO".
+
+       REGISTRA-SECUENCIA.
+           ACCEPT WS-FECHA-SECUENCIA FROM DATE YYYYMMDD
+           ACCEPT WS-HORA-SECUENCIA FROM TIME
+
+           OPEN EXTEND SECUENCIA-FILE
+           IF WS-SECUENCIA-STATUS NOT = "00"
+               OPEN OUTPUT SECUENCIA-FILE
+           END-IF
+
+           STRING WS-FECHA-SECUENCIA " " WS-HORA-SECUENCIA " FASE="
+               WS-FASE-NOMBRE " COMPLETA"
+               DELIMITED BY SIZE INTO SECUENCIA-RECORD
+           WRITE SECUENCIA-RECORD
+
+           CLOSE SECUENCIA-FILE.
+
+       END PROGRAM MAESTRO.
