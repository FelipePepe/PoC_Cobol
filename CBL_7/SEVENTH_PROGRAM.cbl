@@ -1,42 +1,376 @@
       ******************************************************************
       * Author:
       * Date:
-      * Purpose:
+      * Purpose: Menu de mantenimiento (alta/cambio/baja/consulta) sobre
+      *          EMPLOYEE-MASTER, indexado por EMPLEADO-ID. Captura
+      *          NOMBRE/APELLIDOS/EDAD para altas y cambios.
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. EMPLOYEE-MAINT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. NUC3.
+       OBJECT-COMPUTER. NUMC3.
+       SPECIAL-NAMES.
+           CONSOLE IS CONSOLE-DEVICE
+           PRINTER-1 IS PRINTER-DEVICE.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER ASSIGN TO "EMPLOYEE_MASTER.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS WS-MASTER-STATUS.
+
+           SELECT ID-CONTROL-FILE ASSIGN TO "EMP_ID_CONTROL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ID-CONTROL-STATUS.
+
+           SELECT CONTROL-CARD-FILE ASSIGN TO "EMPMAINT_CONTROL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONTROL-CARD-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
+       FD  EMPLOYEE-MASTER.
+       01  EMPLOYEE-RECORD.
+           05  EMP-ID PIC 9(6).
+           05  EMP-NOMBRE PIC X(15).
+           05  EMP-APELLIDOS PIC X(20).
+           05  EMP-EDAD PIC 999.
+           05  EMP-FECHA-ACTUALIZACION PIC 9(8).
+
+       FD  ID-CONTROL-FILE.
+       01  ID-CONTROL-RECORD.
+           05  ULTIMO-EMP-ID PIC 9(6).
+
+       FD  CONTROL-CARD-FILE.
+       01  CONTROL-CARD-RECORD.
+           05  CC-SI-O-NO PIC X.
+
        WORKING-STORAGE SECTION.
+       01  WS-CONTROL-CARD-STATUS PIC XX.
+       01  WS-EJECUTAR-MENU PIC X VALUE SPACE.
+           88  EJECUTAR-MENU VALUE "S" "s".
+           88  NO-EJECUTAR-MENU VALUE "N" "n".
        01  NOMBRE PIC X(15).
        01  APELLIDOS PIC X(20).
-       01  EDAD PIC 99.
+       01  EDAD PIC 999.
+       01  EMPLEADO-ID PIC 9(6) VALUE ZERO.
+       01  WS-EDAD-VALIDA PIC X VALUE "N".
+           88  EDAD-VALIDA VALUE "Y".
+       01  WS-NOMBRE-VALIDO PIC X VALUE "N".
+           88  NOMBRE-VALIDO VALUE "Y".
+       01  WS-APELLIDOS-VALIDO PIC X VALUE "N".
+           88  APELLIDOS-VALIDO VALUE "Y".
+
+       01  WS-OPCION PIC X.
+           88  OPCION-ALTA VALUE "A" "a".
+           88  OPCION-CAMBIO VALUE "C" "c".
+           88  OPCION-BAJA VALUE "B" "b".
+           88  OPCION-CONSULTA VALUE "I" "i".
+           88  OPCION-SALIR VALUE "S" "s".
+
+       01  WS-REGISTRO-ENCONTRADO PIC X VALUE "N".
+           88  REGISTRO-ENCONTRADO VALUE "Y".
+
+       01  WS-CONFIRMA PIC X.
+           88  CONFIRMA-SI VALUE "S" "s".
+           88  CONFIRMA-NO VALUE "N" "n".
+
+       01  WS-MASTER-STATUS PIC XX.
+       01  WS-ID-CONTROL-STATUS PIC XX.
+
+       01  WS-AUDIT-PROGRAMA PIC X(20) VALUE "EMPLOYEE-MAINT".
+       01  WS-AUDIT-DETALLE PIC X(100).
+       01  WS-SEVERIDAD PIC 9.
+       01  WS-RETURN-CODE PIC 9 VALUE ZERO.
 
        PROCEDURE DIVISION.
 
-           SOLICITA-DATOS.
-               PERFORM SOLICITA-NOMBRE THRU SOLICITA-APELLIDOS.
-               PERFORM SOLICITA-EDAD.
+           MAIN-PROCEDURE.
+               CALL "BANNER" USING "EMPLOYEE-MAINT".
+               PERFORM LEE-TARJETA-CONTROL.
+
+               IF NO-EJECUTAR-MENU
+                   DISPLAY "TARJETA DE CONTROL: SE OMITE EL MENU "
+                       "INTERACTIVO (EJECUCION DESATENDIDA)"
+                   GO TO FINALIZAR
+               END-IF.
 
-               DISPLAY "Nombre: " NOMBRE "Apellidos: " APELLIDOS
-                   "Edad: " EDAD.
+               PERFORM UNTIL OPCION-SALIR
+                   PERFORM MUESTRA-MENU
+                   PERFORM DESPACHA-OPCION
+               END-PERFORM.
 
                GO TO FINALIZAR.
 
+           LEE-TARJETA-CONTROL.
+               OPEN INPUT CONTROL-CARD-FILE
+               IF WS-CONTROL-CARD-STATUS = "00"
+                   READ CONTROL-CARD-FILE
+                       NOT AT END
+                           MOVE CC-SI-O-NO TO WS-EJECUTAR-MENU
+                           DISPLAY "TARJETA DE CONTROL ENCONTRADA: "
+                               "RESPUESTA=" WS-EJECUTAR-MENU
+                   END-READ
+                   CLOSE CONTROL-CARD-FILE
+               END-IF.
+
+           MUESTRA-MENU.
+               DISPLAY "=== MANTENIMIENTO EMPLOYEE-MASTER ==="
+               DISPLAY "A - ALTA (NUEVO EMPLEADO)"
+               DISPLAY "C - CAMBIO (MODIFICAR EMPLEADO)"
+               DISPLAY "B - BAJA (ELIMINAR EMPLEADO)"
+               DISPLAY "I - INQUIRY (CONSULTAR EMPLEADO)"
+               DISPLAY "S - SALIR"
+               DISPLAY "Seleccione una opcion: " UPON CONSOLE-DEVICE
+               ACCEPT WS-OPCION FROM CONSOLE-DEVICE.
+
+           DESPACHA-OPCION.
+               EVALUATE TRUE
+                   WHEN OPCION-ALTA
+                       PERFORM PROCESA-ALTA
+                   WHEN OPCION-CAMBIO
+                       PERFORM PROCESA-CAMBIO
+                   WHEN OPCION-BAJA
+                       PERFORM PROCESA-BAJA
+                   WHEN OPCION-CONSULTA
+                       PERFORM PROCESA-CONSULTA
+                   WHEN OPCION-SALIR
+                       CONTINUE
+                   WHEN OTHER
+                       DISPLAY "OPCION NO VALIDA"
+               END-EVALUATE.
+
+           PROCESA-ALTA.
+               MOVE "N" TO WS-CONFIRMA
+               PERFORM UNTIL CONFIRMA-SI
+                   PERFORM SOLICITA-NOMBRE THRU SOLICITA-APELLIDOS
+                   PERFORM SOLICITA-EDAD
+                   DISPLAY "Nombre: " NOMBRE "Apellidos: " APELLIDOS
+                       "Edad: " EDAD
+                   PERFORM CONFIRMA-DATOS
+               END-PERFORM.
+
+               PERFORM ASIGNA-EMPLEADO-ID.
+               PERFORM GRABA-EMPLOYEE-MASTER.
+
+           PROCESA-CAMBIO.
+               DISPLAY "Introduce el EMPLEADO-ID a modificar: "
+                   UPON CONSOLE-DEVICE
+               ACCEPT EMPLEADO-ID FROM CONSOLE-DEVICE
+               MOVE EMPLEADO-ID TO EMP-ID
+               OPEN I-O EMPLOYEE-MASTER
+               CALL "FILEERR" USING WS-AUDIT-PROGRAMA
+                   "EMPLOYEE_MASTER.DAT" WS-MASTER-STATUS WS-SEVERIDAD
+               IF WS-SEVERIDAD NOT = ZERO
+                   DISPLAY "ERROR ABRIENDO EMPLOYEE_MASTER.DAT, NO SE "
+                       "PUEDE PROCESAR EL CAMBIO"
+                   IF WS-RETURN-CODE < 4
+                       MOVE 4 TO WS-RETURN-CODE
+                   END-IF
+               ELSE
+                   READ EMPLOYEE-MASTER
+                       INVALID KEY
+                           MOVE "N" TO WS-REGISTRO-ENCONTRADO
+                       NOT INVALID KEY
+                           MOVE "Y" TO WS-REGISTRO-ENCONTRADO
+                   END-READ
+
+                   IF REGISTRO-ENCONTRADO
+                       MOVE "N" TO WS-CONFIRMA
+                       PERFORM UNTIL CONFIRMA-SI
+                           PERFORM SOLICITA-NOMBRE THRU
+                               SOLICITA-APELLIDOS
+                           PERFORM SOLICITA-EDAD
+                           DISPLAY "Nombre: " NOMBRE "Apellidos: "
+                               APELLIDOS "Edad: " EDAD
+                           PERFORM CONFIRMA-DATOS
+                       END-PERFORM
+                       MOVE NOMBRE TO EMP-NOMBRE
+                       MOVE APELLIDOS TO EMP-APELLIDOS
+                       MOVE EDAD TO EMP-EDAD
+                       ACCEPT EMP-FECHA-ACTUALIZACION FROM DATE YYYYMMDD
+                       REWRITE EMPLOYEE-RECORD
+                       STRING "EMPLEADO-ID=" EMPLEADO-ID
+                           " CAMBIO NOMBRE=" NOMBRE " APELLIDOS="
+                           APELLIDOS " EDAD=" EDAD
+                           DELIMITED BY SIZE INTO WS-AUDIT-DETALLE
+                       CALL "AUDITORIA" USING WS-AUDIT-PROGRAMA
+                           WS-AUDIT-DETALLE
+                   ELSE
+                       DISPLAY "EMPLEADO-ID NO ENCONTRADO: "
+                           EMPLEADO-ID
+                       IF WS-RETURN-CODE < 4
+                           MOVE 4 TO WS-RETURN-CODE
+                       END-IF
+                   END-IF
+                   CLOSE EMPLOYEE-MASTER
+               END-IF.
+
+           PROCESA-BAJA.
+               DISPLAY "Introduce el EMPLEADO-ID a eliminar: "
+                   UPON CONSOLE-DEVICE
+               ACCEPT EMPLEADO-ID FROM CONSOLE-DEVICE
+               MOVE EMPLEADO-ID TO EMP-ID
+               OPEN I-O EMPLOYEE-MASTER
+               CALL "FILEERR" USING WS-AUDIT-PROGRAMA
+                   "EMPLOYEE_MASTER.DAT" WS-MASTER-STATUS WS-SEVERIDAD
+               IF WS-SEVERIDAD NOT = ZERO
+                   DISPLAY "ERROR ABRIENDO EMPLOYEE_MASTER.DAT, NO SE "
+                       "PUEDE PROCESAR LA BAJA"
+                   IF WS-RETURN-CODE < 4
+                       MOVE 4 TO WS-RETURN-CODE
+                   END-IF
+               ELSE
+                   READ EMPLOYEE-MASTER
+                       INVALID KEY
+                           MOVE "N" TO WS-REGISTRO-ENCONTRADO
+                       NOT INVALID KEY
+                           MOVE "Y" TO WS-REGISTRO-ENCONTRADO
+                   END-READ
+
+                   IF REGISTRO-ENCONTRADO
+                       DELETE EMPLOYEE-MASTER RECORD
+                       STRING "EMPLEADO-ID=" EMPLEADO-ID " BAJA"
+                           DELIMITED BY SIZE INTO WS-AUDIT-DETALLE
+                       CALL "AUDITORIA" USING WS-AUDIT-PROGRAMA
+                           WS-AUDIT-DETALLE
+                   ELSE
+                       DISPLAY "EMPLEADO-ID NO ENCONTRADO: "
+                           EMPLEADO-ID
+                       IF WS-RETURN-CODE < 4
+                           MOVE 4 TO WS-RETURN-CODE
+                       END-IF
+                   END-IF
+                   CLOSE EMPLOYEE-MASTER
+               END-IF.
+
+           PROCESA-CONSULTA.
+               DISPLAY "Introduce el EMPLEADO-ID a consultar: "
+                   UPON CONSOLE-DEVICE
+               ACCEPT EMPLEADO-ID FROM CONSOLE-DEVICE
+               MOVE EMPLEADO-ID TO EMP-ID
+               OPEN INPUT EMPLOYEE-MASTER
+               READ EMPLOYEE-MASTER
+                   INVALID KEY
+                       DISPLAY "EMPLEADO-ID NO ENCONTRADO: "
+                           EMPLEADO-ID
+                       IF WS-RETURN-CODE < 4
+                           MOVE 4 TO WS-RETURN-CODE
+                       END-IF
+                   NOT INVALID KEY
+                       DISPLAY "EMPLEADO-ID: " EMP-ID
+                           " NOMBRE: " EMP-NOMBRE
+                           " APELLIDOS: " EMP-APELLIDOS
+                           " EDAD: " EMP-EDAD
+               END-READ
+               CLOSE EMPLOYEE-MASTER.
+
            SOLICITA-NOMBRE.
-               DISPLAY "Introduce el nombre: "
-               ACCEPT NOMBRE.
+               MOVE "N" TO WS-NOMBRE-VALIDO
+               PERFORM UNTIL NOMBRE-VALIDO
+                   DISPLAY "Introduce el nombre: " UPON CONSOLE-DEVICE
+                   ACCEPT NOMBRE FROM CONSOLE-DEVICE
+                   IF NOMBRE = SPACES
+                       DISPLAY "ERROR: EL NOMBRE NO PUEDE ESTAR EN "
+                           "BLANCO"
+                   ELSE
+                       SET NOMBRE-VALIDO TO TRUE
+                   END-IF
+               END-PERFORM.
 
            SOLICITA-APELLIDOS.
-               DISPLAY "Introduce los apellidos: "
-               ACCEPT APELLIDOS.
+               MOVE "N" TO WS-APELLIDOS-VALIDO
+               PERFORM UNTIL APELLIDOS-VALIDO
+                   DISPLAY "Introduce los apellidos: "
+                       UPON CONSOLE-DEVICE
+                   ACCEPT APELLIDOS FROM CONSOLE-DEVICE
+                   IF APELLIDOS = SPACES
+                       DISPLAY "ERROR: LOS APELLIDOS NO PUEDEN ESTAR "
+                           "EN BLANCO"
+                   ELSE
+                       SET APELLIDOS-VALIDO TO TRUE
+                   END-IF
+               END-PERFORM.
 
            SOLICITA-EDAD.
-               DISPLAY "Introduce la edad: "
-               ACCEPT EDAD.
+               MOVE "N" TO WS-EDAD-VALIDA
+               PERFORM UNTIL EDAD-VALIDA
+                   DISPLAY "Introduce la edad: " UPON CONSOLE-DEVICE
+                   ACCEPT EDAD FROM CONSOLE-DEVICE
+                   IF EDAD NOT NUMERIC OR EDAD < 0 OR EDAD > 120
+                       DISPLAY "ERROR: LA EDAD DEBE ESTAR ENTRE 0 Y 120"
+                   ELSE
+                       SET EDAD-VALIDA TO TRUE
+                   END-IF
+               END-PERFORM.
+
+           CONFIRMA-DATOS.
+               DISPLAY "¿Confirmar estos datos (S/N)? " UPON
+                   CONSOLE-DEVICE
+               ACCEPT WS-CONFIRMA FROM CONSOLE-DEVICE
+               PERFORM UNTIL CONFIRMA-SI OR CONFIRMA-NO
+                   DISPLAY "Respuesta no valida. Introduzca S o N."
+                       UPON CONSOLE-DEVICE
+                   DISPLAY "¿Confirmar estos datos (S/N)? " UPON
+                       CONSOLE-DEVICE
+                   ACCEPT WS-CONFIRMA FROM CONSOLE-DEVICE
+               END-PERFORM
+               IF CONFIRMA-NO
+                   DISPLAY "DATOS DESCARTADOS. SE REPITE LA CAPTURA."
+               END-IF.
+
+           ASIGNA-EMPLEADO-ID.
+               MOVE ZERO TO EMPLEADO-ID
+               OPEN INPUT ID-CONTROL-FILE
+               IF WS-ID-CONTROL-STATUS = "00"
+                   READ ID-CONTROL-FILE
+                       NOT AT END
+                           MOVE ULTIMO-EMP-ID TO EMPLEADO-ID
+                   END-READ
+                   CLOSE ID-CONTROL-FILE
+               END-IF
+               ADD 1 TO EMPLEADO-ID
+               OPEN OUTPUT ID-CONTROL-FILE
+               MOVE EMPLEADO-ID TO ULTIMO-EMP-ID
+               WRITE ID-CONTROL-RECORD
+               CLOSE ID-CONTROL-FILE.
+
+           GRABA-EMPLOYEE-MASTER.
+               OPEN I-O EMPLOYEE-MASTER
+               IF WS-MASTER-STATUS NOT = "00"
+                   OPEN OUTPUT EMPLOYEE-MASTER
+               END-IF
+               MOVE EMPLEADO-ID TO EMP-ID
+               MOVE NOMBRE TO EMP-NOMBRE
+               MOVE APELLIDOS TO EMP-APELLIDOS
+               MOVE EDAD TO EMP-EDAD
+               ACCEPT EMP-FECHA-ACTUALIZACION FROM DATE YYYYMMDD
+               WRITE EMPLOYEE-RECORD
+               CALL "FILEERR" USING WS-AUDIT-PROGRAMA
+                   "EMPLOYEE_MASTER.DAT" WS-MASTER-STATUS WS-SEVERIDAD
+               CLOSE EMPLOYEE-MASTER
+               IF WS-SEVERIDAD NOT = ZERO
+                   DISPLAY "ERROR GRABANDO EMPLOYEE_MASTER.DAT PARA "
+                       "EMPLEADO-ID: " EMPLEADO-ID
+                   IF WS-RETURN-CODE < 4
+                       MOVE 4 TO WS-RETURN-CODE
+                   END-IF
+               ELSE
+                   DISPLAY "EMPLEADO-ID ASIGNADO: " EMPLEADO-ID
+                   STRING "EMPLEADO-ID=" EMPLEADO-ID " NOMBRE=" NOMBRE
+                       " APELLIDOS=" APELLIDOS " EDAD=" EDAD
+                       DELIMITED BY SIZE INTO WS-AUDIT-DETALLE
+                   CALL "AUDITORIA" USING WS-AUDIT-PROGRAMA
+                       WS-AUDIT-DETALLE
+               END-IF.
 
            FINALIZAR.
-                STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+                MOVE WS-RETURN-CODE TO RETURN-CODE
+                GOBACK.
+       END PROGRAM EMPLOYEE-MAINT.
