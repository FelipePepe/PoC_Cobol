@@ -1,51 +1,311 @@
       ******************************************************************
       * Author:
       * Date:
-      * Purpose:
+      * Purpose: Variante de TABLAS_DE_MULTIPLICAR (ver CBL_6) que usa
+      *          PERFORM ... TIMES en vez de GO TO. Renombrada para no
+      *          colisionar con el PROGRAM-ID de CBL_6 en la biblioteca.
+      *          Si existe NUMEROS.DAT, procesa todos sus valores en
+      *          modo lote; si no, cae al modo interactivo original.
+      *          Cada tabla se imprime tambien en un fichero de
+      *          informe con cabecera de pagina y fecha de ejecucion.
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. TABLAS_DE_MULTIPLICAR.
+       PROGRAM-ID. TABLAS_DE_MULTIPLICAR-V2.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. NUC3.
+       OBJECT-COMPUTER. NUMC3.
+       SPECIAL-NAMES.
+           CONSOLE IS CONSOLE-DEVICE
+           PRINTER-1 IS PRINTER-DEVICE.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NUMEROS-FILE ASSIGN TO "NUMEROS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-NUMEROS-STATUS.
+
+           SELECT TABLA-REPORT ASSIGN TO "INFORME_TABLAS.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+           SELECT TABLA-RESULTADOS-FILE
+               ASSIGN TO "TABLA_RESULTADOS.DAT"
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS DYNAMIC
+               RELATIVE KEY IS WS-TABLA-REL-KEY
+               FILE STATUS IS WS-TABLA-RESULTADOS-STATUS.
+
+           SELECT ENDING-CONTROL-FILE
+               ASSIGN TO "TABLA_ENDING.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ENDING-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  NUMEROS-FILE.
+       01  NUMERO-RECORD.
+           05  NR-NUMERO PIC 99.
+
+       FD  TABLA-REPORT.
+       01  TABLA-REPORT-RECORD PIC X(80).
+
+       FD  TABLA-RESULTADOS-FILE.
+       01  TABLA-RESULTADOS-RECORD.
+           05  TR-NUMERO PIC 99.
+           05  TR-PRODUCTO PIC 9999 OCCURS 20 TIMES.
+           05  TR-ENDING-MULTIPLIER PIC 99.
+           05  TR-FECHA-ACTUALIZACION PIC 9(8).
+
+       FD  ENDING-CONTROL-FILE.
+       01  ENDING-CONTROL-RECORD.
+           05  CTL-ENDING-MULTIPLIER PIC 99.
+
        WORKING-STORAGE SECTION.
        01  NUMERO PIC 99.
        01  MULTIPLICADOR PIC 999.
        01  RESULTADO PIC 9999.
-       01  SALIDA PIC XXXXX.
+       01  SALIDA PIC X(8).
+       01  WS-IDX PIC 99.
+
+       01  WS-NUMEROS-STATUS PIC XX.
+       01  WS-REPORT-STATUS PIC XX.
+       01  WS-TABLA-RESULTADOS-STATUS PIC XX.
+       01  WS-TABLA-REL-KEY PIC 9(4).
+       01  WS-TABLA-ENCONTRADA PIC X VALUE "N".
+           88  TABLA-ENCONTRADA VALUE "Y".
+       01  WS-TABLA-EXISTIA PIC X VALUE "N".
+           88  TABLA-EXISTIA VALUE "Y".
+       01  WS-FICHERO-ABIERTO PIC X VALUE "N".
+       01  WS-MODO-LOTE PIC X VALUE "N".
+           88  MODO-LOTE VALUE "Y".
+       01  WS-EOF-NUMEROS PIC X VALUE "N".
+           88  FIN-NUMEROS VALUE "Y".
+       01  WS-ENDING-STATUS PIC XX.
+       01  WS-ENDING-MULTIPLIER PIC 99 VALUE 10.
+       01  WS-RETURN-CODE PIC 9 VALUE ZERO.
+       01  WS-RPT-LINEA PIC X(80).
+
+       01  WS-PAGINA-NUM PIC 9(4) VALUE ZERO.
 
        PROCEDURE DIVISION.
            INICIO.
 
-           DISPLAY "Para salir introduce 'salir' en la consola."
-           DISPLAY "Para multiplicar pulsa intro."
-           ACCEPT SALIDA.
+           IF WS-FICHERO-ABIERTO = "N"
+               CALL "BANNER" USING "TABLAS_DE_MULTIPLICAR-V2"
+               PERFORM ABRIR-FICHERO-NUMEROS
+               PERFORM ABRIR-FICHERO-REPORT
+               PERFORM ABRIR-FICHERO-TABLA-RESULTADOS
+               PERFORM LEE-ENDING-CONTROL.
 
-           IF SALIDA = "salir"
+           IF MODO-LOTE
+               PERFORM PROCESA-LOTE
                GO TO FINALIZAR
            ELSE
-               PERFORM REINICIA-PROGRAMA.
+               DISPLAY "Para salir introduce 'salir' o 'QUIT'."
+                   UPON CONSOLE-DEVICE
+               DISPLAY "HELP muestra ayuda, STATUS muestra el estado."
+                   UPON CONSOLE-DEVICE
+               DISPLAY "Para multiplicar pulsa intro."
+                   UPON CONSOLE-DEVICE
+               ACCEPT SALIDA FROM CONSOLE-DEVICE
+
+               EVALUATE SALIDA
+                   WHEN "salir"
+                   WHEN "QUIT"
+                   WHEN "quit"
+                       GO TO FINALIZAR
+                   WHEN "HELP"
+                   WHEN "help"
+                       PERFORM MUESTRA-AYUDA
+                       GO TO INICIO
+                   WHEN "STATUS"
+                   WHEN "status"
+                       PERFORM MUESTRA-ESTADO
+                       GO TO INICIO
+                   WHEN OTHER
+                       PERFORM REINICIA-PROGRAMA
+               END-EVALUATE
+
+               PERFORM INTRODUCE-NUMERO
+           END-IF.
 
-           PERFORM INTRODUCE-NUMERO.
            PERFORM MOSTRAR-TABLA.
 
+           PROCESA-LOTE.
+      *        BUCLE ITERATIVO DE NIVEL SUPERIOR: SUSTITUYE EL ANTIGUO
+      *        REENTRAR A INICIO POR CADA NUMERO DEL FICHERO, QUE
+      *        APILABA UN NIVEL DE PERFORM POR REGISTRO Y AGOTABA LA
+      *        PILA DE LLAMADAS EN FICHEROS GRANDES.
+               PERFORM LEER-NUMERO-LOTE
+               PERFORM UNTIL FIN-NUMEROS
+                   PERFORM REINICIA-PROGRAMA
+                   PERFORM MOSTRAR-TABLA
+                   PERFORM LEER-NUMERO-LOTE
+               END-PERFORM.
+
+           ABRIR-FICHERO-NUMEROS.
+               MOVE "Y" TO WS-FICHERO-ABIERTO
+               OPEN INPUT NUMEROS-FILE
+               IF WS-NUMEROS-STATUS = "00"
+                   SET MODO-LOTE TO TRUE
+                   DISPLAY "MODO LOTE: LEYENDO NUMEROS DE "
+                       "NUMEROS.DAT"
+               END-IF.
+
+           ABRIR-FICHERO-REPORT.
+               OPEN OUTPUT TABLA-REPORT.
+
+           ABRIR-FICHERO-TABLA-RESULTADOS.
+               OPEN I-O TABLA-RESULTADOS-FILE
+               IF WS-TABLA-RESULTADOS-STATUS NOT = "00"
+                   OPEN OUTPUT TABLA-RESULTADOS-FILE
+                   CLOSE TABLA-RESULTADOS-FILE
+                   OPEN I-O TABLA-RESULTADOS-FILE
+               END-IF.
+
+           LEE-ENDING-CONTROL.
+               OPEN INPUT ENDING-CONTROL-FILE
+               IF WS-ENDING-STATUS = "00"
+                   READ ENDING-CONTROL-FILE
+                       NOT AT END
+                           MOVE CTL-ENDING-MULTIPLIER
+                               TO WS-ENDING-MULTIPLIER
+                   END-READ
+                   CLOSE ENDING-CONTROL-FILE
+               ELSE
+                   DISPLAY "AVISO: TABLA_ENDING.DAT NO DISPONIBLE, SE "
+                       "USA EL MULTIPLICADOR FINAL POR DEFECTO 10"
+                   IF WS-RETURN-CODE < 4
+                       MOVE 4 TO WS-RETURN-CODE
+                   END-IF
+               END-IF
+
+               IF WS-ENDING-MULTIPLIER > 20 OR
+                       WS-ENDING-MULTIPLIER = ZERO
+                   DISPLAY "AVISO: MULTIPLICADOR FINAL "
+                       WS-ENDING-MULTIPLIER
+                       " FUERA DE RANGO (1-20), SE AJUSTA A 20"
+                   MOVE 20 TO WS-ENDING-MULTIPLIER
+                   IF WS-RETURN-CODE < 4
+                       MOVE 4 TO WS-RETURN-CODE
+                   END-IF
+               END-IF.
+
+           LEER-NUMERO-LOTE.
+               READ NUMEROS-FILE
+                   AT END
+                       SET FIN-NUMEROS TO TRUE
+                   NOT AT END
+                       MOVE NR-NUMERO TO NUMERO
+               END-READ.
+
+           MUESTRA-AYUDA.
+               DISPLAY "COMANDOS DISPONIBLES:"
+               DISPLAY "  salir / QUIT - TERMINA EL PROGRAMA"
+               DISPLAY "  HELP         - MUESTRA ESTE MENSAJE"
+               DISPLAY "  STATUS       - MUESTRA EL ESTADO ACTUAL"
+               DISPLAY "  (INTRO)      - PIDE UN NUMERO Y MUESTRA SU "
+                   "TABLA".
+
+           MUESTRA-ESTADO.
+               DISPLAY "ESTADO: MODO-LOTE=" WS-MODO-LOTE
+                   " PAGINA-INFORME=" WS-PAGINA-NUM
+                   " MULTIPLICADOR-FINAL=" WS-ENDING-MULTIPLIER.
+
            REINICIA-PROGRAMA.
                MOVE 0 TO MULTIPLICADOR.
 
            INTRODUCE-NUMERO.
-               DISPLAY "Introduzca el numero: ".
-               ACCEPT NUMERO.
+               DISPLAY "Introduzca el numero: " UPON CONSOLE-DEVICE.
+               ACCEPT NUMERO FROM CONSOLE-DEVICE.
 
            MOSTRAR-TABLA.
                DISPLAY "LA TABLA DEL " NUMERO ":".
-               PERFORM CALCULOS 10 TIMES.
-               PERFORM INICIO.
+               ADD 1 TO WS-PAGINA-NUM
+               CALL "RPTHDR" USING "TABLAS_DE_MULTIPLICAR-V2"
+                   "INFORME_TABLAS.TXT" WS-PAGINA-NUM WS-RPT-LINEA
+               MOVE WS-RPT-LINEA TO TABLA-REPORT-RECORD
+               WRITE TABLA-REPORT-RECORD AFTER ADVANCING PAGE
+               STRING "LA TABLA DEL " NUMERO ":"
+                   DELIMITED BY SIZE INTO TABLA-REPORT-RECORD
+               WRITE TABLA-REPORT-RECORD AFTER ADVANCING 2 LINES
+
+               MOVE NUMERO TO WS-TABLA-REL-KEY
+               MOVE "N" TO WS-TABLA-EXISTIA
+               READ TABLA-RESULTADOS-FILE
+                   INVALID KEY
+                       MOVE "N" TO WS-TABLA-ENCONTRADA
+                   NOT INVALID KEY
+                       MOVE "Y" TO WS-TABLA-ENCONTRADA
+                       MOVE "Y" TO WS-TABLA-EXISTIA
+               END-READ
+
+               IF TABLA-ENCONTRADA
+                       AND TR-ENDING-MULTIPLIER = WS-ENDING-MULTIPLIER
+                   DISPLAY "TABLA DEL " NUMERO
+                       " RECUPERADA DE TABLA_RESULTADOS.DAT"
+                   PERFORM MUESTRA-TABLA-ALMACENADA
+               ELSE
+                   IF TABLA-ENCONTRADA
+                       DISPLAY "TABLA DEL " NUMERO
+                           " CACHEADA CON OTRO MULTIPLICADOR FINAL ("
+                           TR-ENDING-MULTIPLIER "), SE RECALCULA"
+                   END-IF
+                   PERFORM CALCULOS WS-ENDING-MULTIPLIER TIMES
+                   MOVE NUMERO TO TR-NUMERO
+                   MOVE WS-ENDING-MULTIPLIER TO TR-ENDING-MULTIPLIER
+                   ACCEPT TR-FECHA-ACTUALIZACION FROM DATE YYYYMMDD
+                   MOVE NUMERO TO WS-TABLA-REL-KEY
+                   PERFORM GRABA-TABLA-RESULTADOS
+               END-IF.
+
+               IF NOT MODO-LOTE
+                   PERFORM INICIO
+               END-IF.
 
            CALCULOS.
                ADD 1 TO MULTIPLICADOR.
                COMPUTE RESULTADO = NUMERO * MULTIPLICADOR.
                DISPLAY NUMERO " X " MULTIPLICADOR " = " RESULTADO.
+               STRING NUMERO " X " MULTIPLICADOR " = " RESULTADO
+                   DELIMITED BY SIZE INTO TABLA-REPORT-RECORD
+               WRITE TABLA-REPORT-RECORD AFTER ADVANCING 1 LINE.
+               MOVE RESULTADO TO TR-PRODUCTO(MULTIPLICADOR).
+
+           MUESTRA-TABLA-ALMACENADA.
+               PERFORM VARYING WS-IDX FROM 1 BY 1
+                       UNTIL WS-IDX > WS-ENDING-MULTIPLIER
+                   MOVE WS-IDX TO MULTIPLICADOR
+                   MOVE TR-PRODUCTO(WS-IDX) TO RESULTADO
+                   DISPLAY NUMERO " X " MULTIPLICADOR " = " RESULTADO
+                   STRING NUMERO " X " MULTIPLICADOR " = " RESULTADO
+                       DELIMITED BY SIZE INTO TABLA-REPORT-RECORD
+                   WRITE TABLA-REPORT-RECORD AFTER ADVANCING 1 LINE
+               END-PERFORM.
+
+           GRABA-TABLA-RESULTADOS.
+               IF TABLA-EXISTIA
+                   REWRITE TABLA-RESULTADOS-RECORD
+               ELSE
+                   WRITE TABLA-RESULTADOS-RECORD
+               END-IF
+               IF WS-TABLA-RESULTADOS-STATUS NOT = "00"
+                   DISPLAY "AVISO: NO SE PUDO CACHEAR LA TABLA: "
+                       WS-TABLA-RESULTADOS-STATUS
+                   IF WS-RETURN-CODE < 4
+                       MOVE 4 TO WS-RETURN-CODE
+                   END-IF
+               END-IF.
 
            FINALIZAR.
-               STOP RUN.
-       END PROGRAM TABLAS_DE_MULTIPLICAR.
+               IF MODO-LOTE
+                   CLOSE NUMEROS-FILE
+               END-IF
+               CLOSE TABLA-REPORT
+               CLOSE TABLA-RESULTADOS-FILE
+               MOVE WS-RETURN-CODE TO RETURN-CODE
+               GOBACK.
+       END PROGRAM TABLAS_DE_MULTIPLICAR-V2.
