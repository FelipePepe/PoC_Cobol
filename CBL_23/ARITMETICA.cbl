@@ -0,0 +1,64 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Formula comun de las 4 operaciones (A/S/M/D) usada por
+      *          CALCULADORA (CBL_3), para que RECONCILIACION (CBL_13)
+      *          pueda verificar su VIA 1 llamando al mismo codigo que
+      *          produce el resultado real en vez de repetir la formula
+      *          en una copia separada, que nunca podria divergir de si
+      *          misma y por tanto nunca detectaria un fallo genuino en
+      *          CALCULADORA.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ARITMETICA.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. NUC3.
+       OBJECT-COMPUTER. NUMC3.
+
+       DATA DIVISION.
+       LINKAGE SECTION.
+       01  LS-NUM1 PIC S9(4)V99 SIGN IS TRAILING SEPARATE.
+       01  LS-NUM2 PIC S9(4)V99 SIGN IS TRAILING SEPARATE.
+       01  LS-OPERATION-CODE PIC X.
+           88  LS-OP-SUMA VALUE "A".
+           88  LS-OP-RESTA VALUE "S".
+           88  LS-OP-MULTIPLICA VALUE "M".
+           88  LS-OP-DIVIDE VALUE "D".
+       01  LS-RESULT PIC S9(5)V99 SIGN IS TRAILING SEPARATE.
+       01  LS-VALIDA PIC X.
+           88  LS-OPERACION-VALIDA VALUE "Y".
+
+       PROCEDURE DIVISION USING LS-NUM1 LS-NUM2 LS-OPERATION-CODE
+               LS-RESULT LS-VALIDA.
+       ARITMETICA-INICIO.
+           MOVE "Y" TO LS-VALIDA
+           EVALUATE TRUE
+               WHEN LS-OP-SUMA
+                   ADD LS-NUM1 TO LS-NUM2 GIVING LS-RESULT
+               WHEN LS-OP-RESTA
+                   SUBTRACT LS-NUM1 FROM LS-NUM2 GIVING LS-RESULT
+               WHEN LS-OP-MULTIPLICA
+                   MULTIPLY LS-NUM1 BY LS-NUM2 GIVING LS-RESULT
+                       ON SIZE ERROR
+                           MOVE ZERO TO LS-RESULT
+                           MOVE "N" TO LS-VALIDA
+                   END-MULTIPLY
+               WHEN LS-OP-DIVIDE
+                   IF LS-NUM2 = ZERO
+                       MOVE ZERO TO LS-RESULT
+                       MOVE "N" TO LS-VALIDA
+                   ELSE
+                       DIVIDE LS-NUM1 BY LS-NUM2
+                           GIVING LS-RESULT ROUNDED
+                   END-IF
+               WHEN OTHER
+                   MOVE ZERO TO LS-RESULT
+                   MOVE "N" TO LS-VALIDA
+           END-EVALUATE
+
+           GOBACK.
+
+       END PROGRAM ARITMETICA.
