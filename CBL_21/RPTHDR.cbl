@@ -0,0 +1,47 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Cabecera de ejecucion compartida para informes
+      *          impresos/archivados, siguiendo el mismo patron que
+      *          BANNER (CBL_16) pero para una linea destinada a un
+      *          fichero de informe en vez de a la consola: nombre de
+      *          job, informe, fecha/hora de la corrida y numero de
+      *          pagina, para que cualquier informe impreso por la
+      *          suite lleve encabezado sin que un auditor tenga que
+      *          adivinar cuando y con que programa se genero.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RPTHDR.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. NUC3.
+       OBJECT-COMPUTER. NUMC3.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-FECHA PIC 9(8).
+       01  WS-HORA PIC 9(8).
+
+       LINKAGE SECTION.
+       01  LS-PROGRAMA PIC X(30).
+       01  LS-INFORME  PIC X(30).
+       01  LS-PAGINA   PIC 9(4).
+       01  LS-LINEA    PIC X(80).
+
+       PROCEDURE DIVISION USING LS-PROGRAMA LS-INFORME LS-PAGINA
+               LS-LINEA.
+       RPTHDR-INICIO.
+           ACCEPT WS-FECHA FROM DATE YYYYMMDD
+           ACCEPT WS-HORA FROM TIME
+
+           MOVE SPACES TO LS-LINEA
+           STRING "JOB: " LS-PROGRAMA " INFORME: " LS-INFORME
+               " FECHA: " WS-FECHA " HORA: " WS-HORA
+               " PAGINA: " LS-PAGINA
+               DELIMITED BY SIZE INTO LS-LINEA
+
+           GOBACK.
+
+       END PROGRAM RPTHDR.
