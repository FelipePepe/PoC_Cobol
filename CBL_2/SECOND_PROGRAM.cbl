@@ -1,44 +1,314 @@
       ******************************************************************
       * Author:
       * Date:
-      * Purpose:
+      * Purpose: Batch arithmetic run - reads NUM1/NUM2/OPERATION-CODE
+      *          records from a transaction file and writes the one
+      *          ADD/SUBTRACT/MULTIPLY/DIVIDE result that record's own
+      *          operation code calls for to a report file. Each
+      *          operation pulls its own fresh record instead of all
+      *          four running against one shared pair, so a retried or
+      *          corrected operation never reuses a stale NUM1/NUM2
+      *          left over from an earlier record in the same run.
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. OPERACIONES-BASICAS.
 
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. NUC3.
+       OBJECT-COMPUTER. NUMC3.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO "TRANSACCIONES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO "INFORME_OPERACIONES.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+           SELECT CSV-FILE ASSIGN TO "OPERACIONES.CSV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CSV-STATUS.
+
+           SELECT SUSPENSE-FILE ASSIGN TO "SUSPENSO_OPERACIONES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SUSPENSE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  TRANS-FILE.
+       01  TRANS-RECORD.
+           COPY VARCOMP
+               REPLACING NUM1 BY TR-CT-NUM1
+                         TXT1 BY TR-CT-TXT1
+                         NUM2 BY TR-CT-NUM2
+                         TXT2 BY TR-CT-TXT2
+                         NUM3 BY TR-CT-NUM3
+                         TXT3 BY TR-CT-TXT3
+                         NUM4 BY TR-CT-NUM4.
+           05  TR-NUM1 PIC S9(4)V99 SIGN IS TRAILING SEPARATE.
+           05  TR-NUM2 PIC S9(4)V99 SIGN IS TRAILING SEPARATE.
+           05  TR-OPERATION-CODE PIC X.
+
+       FD  REPORT-FILE.
+       01  REPORT-RECORD PIC X(80).
+
+       FD  CSV-FILE.
+       01  CSV-RECORD PIC X(80).
+
+       FD  SUSPENSE-FILE.
+       01  SUSPENSE-RECORD PIC X(80).
+
        WORKING-STORAGE SECTION.
-       01  NUM1 PIC 9(4).
-       01  NUM2 PIC 9(4).
-       01  RESULT PIC 9(5)V9(2).
+       COPY NUM1NUM2.
+       COPY NUMFMT.
+
+       01  WS-OPERATION-CODE PIC X.
+           88  OP-SUMA VALUE "A".
+           88  OP-RESTA VALUE "S".
+           88  OP-MULTIPLICA VALUE "M".
+           88  OP-DIVIDE VALUE "D".
+
+       01  WS-TRANS-STATUS PIC XX.
+       01  WS-REPORT-STATUS PIC XX.
+       01  WS-CSV-STATUS PIC XX.
+       01  WS-SUSPENSE-STATUS PIC XX.
+       01  WS-EOF-SWITCH PIC X VALUE "N".
+           88  END-OF-TRANS VALUE "Y".
+
+       01  WS-CSV-OPERACION PIC X(8).
+       01  WS-GRUPO-TRANSACCION PIC X(7).
+       01  CSV-NUM1-EDITADO PIC -ZZZZ9.99 VALUE ZERO.
+       01  CSV-NUM2-EDITADO PIC -ZZZZ9.99 VALUE ZERO.
+       01  CSV-RESULT-EDITADO PIC -ZZZZ9.99 VALUE ZERO.
+
+       01  WS-AUDIT-OMITIDA PIC X VALUE "N".
+           88  AUDITORIA-OMITIDA VALUE "Y".
+
+       01  WS-AUDIT-PROGRAMA PIC X(20) VALUE "OPERACIONES-BASICAS".
+       01  WS-AUDIT-DETALLE PIC X(100).
+       01  WS-SEVERIDAD PIC 9.
+       01  WS-RETURN-CODE PIC 9 VALUE ZERO.
+       01  WS-RPT-PAGINA PIC 9(4) VALUE 1.
+       01  WS-RPT-LINEA PIC X(80).
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            DISPLAY "Operaciones Basicas"
+            CALL "BANNER" USING "OPERACIONES-BASICAS"
+            DISPLAY "Operaciones Basicas - Proceso por lotes"
 
-            DISPLAY "Introduce el primer numero: "
-            ACCEPT NUM1.
+            OPEN INPUT TRANS-FILE
+            CALL "FILEERR" USING WS-AUDIT-PROGRAMA "TRANSACCIONES.DAT"
+                WS-TRANS-STATUS WS-SEVERIDAD
+            IF WS-SEVERIDAD NOT = ZERO
+                MOVE 8 TO RETURN-CODE
+                GOBACK
+            END-IF
 
-            DISPLAY "Introduce el segundo numero: "
-            ACCEPT NUM2.
+            OPEN OUTPUT REPORT-FILE
+            CALL "FILEERR" USING WS-AUDIT-PROGRAMA
+                "INFORME_OPERACIONES.TXT" WS-REPORT-STATUS WS-SEVERIDAD
+            IF WS-SEVERIDAD NOT = ZERO
+                MOVE 8 TO RETURN-CODE
+                GOBACK
+            END-IF
 
-            ADD NUM1 TO NUM2 GIVING RESULT.
+            CALL "RPTHDR" USING "OPERACIONES-BASICAS"
+                "INFORME_OPERACIONES.TXT" WS-RPT-PAGINA WS-RPT-LINEA
+            MOVE WS-RPT-LINEA TO REPORT-RECORD
+            WRITE REPORT-RECORD
 
-            DISPLAY "El resultado: " NUM1 " + " NUM2 " = " RESULT.
+            OPEN OUTPUT CSV-FILE
+            CALL "FILEERR" USING WS-AUDIT-PROGRAMA "OPERACIONES.CSV"
+                WS-CSV-STATUS WS-SEVERIDAD
+            IF WS-SEVERIDAD NOT = ZERO
+                MOVE 8 TO RETURN-CODE
+                GOBACK
+            END-IF
+            MOVE "NUM1,NUM2,OPERACION,RESULT" TO CSV-RECORD
+            WRITE CSV-RECORD
 
-            SUBTRACT NUM1 FROM NUM2 GIVING RESULT.
+            OPEN OUTPUT SUSPENSE-FILE
+            CALL "FILEERR" USING WS-AUDIT-PROGRAMA
+                "SUSPENSO_OPERACIONES.DAT" WS-SUSPENSE-STATUS
+                WS-SEVERIDAD
+            IF WS-SEVERIDAD NOT = ZERO
+                MOVE 8 TO RETURN-CODE
+                GOBACK
+            END-IF
+
+            PERFORM LEER-TRANSACCION
+
+            PERFORM UNTIL END-OF-TRANS
+                STRING TR-CT-NUM1 TR-CT-TXT1 TR-CT-NUM2 TR-CT-TXT2
+                        TR-CT-NUM3 TR-CT-TXT3 TR-CT-NUM4
+                    DELIMITED BY SIZE INTO WS-GRUPO-TRANSACCION
+                IF TR-NUM1 NOT NUMERIC OR TR-NUM2 NOT NUMERIC
+                    STRING "TRANSACCION OMITIDA: NUM1/NUM2 NO NUMERICOS"
+                        DELIMITED BY SIZE INTO REPORT-RECORD
+                    WRITE REPORT-RECORD
+                    STRING "GRUPO=" WS-GRUPO-TRANSACCION
+                        " NUM1=" TR-NUM1 " NUM2=" TR-NUM2
+                        " RESULTADO=ERROR NO NUMERICO"
+                        DELIMITED BY SIZE INTO WS-AUDIT-DETALLE
+                    CALL "AUDITORIA" USING WS-AUDIT-PROGRAMA
+                        WS-AUDIT-DETALLE
+                    IF WS-RETURN-CODE < 4
+                        MOVE 4 TO WS-RETURN-CODE
+                    END-IF
+                ELSE
+                    MOVE TR-NUM1 TO NUM1
+                    MOVE TR-NUM2 TO NUM2
+                    MOVE TR-OPERATION-CODE TO WS-OPERATION-CODE
+                    MOVE "N" TO WS-AUDIT-OMITIDA
+                    PERFORM PROCESA-OPERACION
+                    IF AUDITORIA-OMITIDA
+                        STRING "GRUPO=" WS-GRUPO-TRANSACCION
+                            " NUM1=" NUM1 " NUM2=" NUM2 " OPERACION="
+                            WS-OPERATION-CODE " OMITIDA RESULT=" RESULT
+                            DELIMITED BY SIZE INTO WS-AUDIT-DETALLE
+                    ELSE
+                        STRING "GRUPO=" WS-GRUPO-TRANSACCION
+                            " NUM1=" NUM1 " NUM2=" NUM2 " OPERACION="
+                            WS-OPERATION-CODE " RESULT=" RESULT
+                            DELIMITED BY SIZE INTO WS-AUDIT-DETALLE
+                    END-IF
+                    CALL "AUDITORIA" USING WS-AUDIT-PROGRAMA
+                        WS-AUDIT-DETALLE
+                END-IF
+                PERFORM LEER-TRANSACCION
+            END-PERFORM
+
+            CLOSE TRANS-FILE
+            CLOSE REPORT-FILE
+            CLOSE CSV-FILE
+            CLOSE SUSPENSE-FILE
 
-            DISPLAY "El resultado: " NUM1 " - " NUM2 " = " RESULT.
+            MOVE WS-RETURN-CODE TO RETURN-CODE
+            GOBACK.
+
+       LEER-TRANSACCION.
+            READ TRANS-FILE
+                AT END
+                    SET END-OF-TRANS TO TRUE
+            END-READ.
+
+       PROCESA-OPERACION.
+            EVALUATE TRUE
+                WHEN OP-SUMA
+                    PERFORM PROCESA-SUMA
+                WHEN OP-RESTA
+                    PERFORM PROCESA-RESTA
+                WHEN OP-MULTIPLICA
+                    PERFORM PROCESA-MULTIPLICA
+                WHEN OP-DIVIDE
+                    PERFORM PROCESA-DIVIDE
+                WHEN OTHER
+                    MOVE ZERO TO RESULT
+                    MOVE "Y" TO WS-AUDIT-OMITIDA
+                    STRING "TRANSACCION OMITIDA: CODIGO DE OPERACION "
+                        "NO VALIDO " WS-OPERATION-CODE
+                        DELIMITED BY SIZE INTO REPORT-RECORD
+                    WRITE REPORT-RECORD
+                    IF WS-RETURN-CODE < 4
+                        MOVE 4 TO WS-RETURN-CODE
+                    END-IF
+            END-EVALUATE.
+
+       PROCESA-SUMA.
+            ADD NUM1 TO NUM2 GIVING RESULT.
+            MOVE RESULT TO IMPORTE-EDITADO
+            STRING "El resultado: " NUM1 " + " NUM2 " = "
+                IMPORTE-EDITADO
+                DELIMITED BY SIZE INTO REPORT-RECORD.
+            WRITE REPORT-RECORD.
+            MOVE "SUMA" TO WS-CSV-OPERACION
+            PERFORM ESCRIBE-CSV.
+
+       PROCESA-RESTA.
+            SUBTRACT NUM1 FROM NUM2 GIVING RESULT.
+            MOVE RESULT TO IMPORTE-EDITADO
+            STRING "El resultado: " NUM1 " - " NUM2 " = "
+                IMPORTE-EDITADO
+                DELIMITED BY SIZE INTO REPORT-RECORD.
+            WRITE REPORT-RECORD.
+            MOVE "RESTA" TO WS-CSV-OPERACION
+            PERFORM ESCRIBE-CSV.
 
-            MULTIPLY NUM1 BY NUM2 GIVING RESULT.
+       PROCESA-MULTIPLICA.
+            MULTIPLY NUM1 BY NUM2 GIVING RESULT
+                ON SIZE ERROR
+                    MOVE ZERO TO RESULT
+                    STRING "OMITIDA MULTIPLICACION " NUM1 " * " NUM2
+                        " : RESULTADO FUERA DE RANGO"
+                        DELIMITED BY SIZE INTO REPORT-RECORD
+                    WRITE REPORT-RECORD
+                    MOVE "MULTIPLICA" TO WS-CSV-OPERACION
+                    PERFORM ESCRIBE-SUSPENSO
+                NOT ON SIZE ERROR
+                    MOVE RESULT TO IMPORTE-EDITADO
+                    STRING "El resultado: " NUM1 " * " NUM2 " = "
+                        IMPORTE-EDITADO
+                        DELIMITED BY SIZE INTO REPORT-RECORD
+                    WRITE REPORT-RECORD
+                    MOVE "MULTIPLICA" TO WS-CSV-OPERACION
+                    PERFORM ESCRIBE-CSV
+            END-MULTIPLY.
 
-            DISPLAY "El resultado: " NUM1 " * " NUM2 " = " RESULT.
+       PROCESA-DIVIDE.
+            IF NUM2 = ZERO
+                MOVE ZERO TO RESULT
+                STRING "OMITIDA DIVISION " NUM1 " / " NUM2
+                    " : DIVISION POR CERO"
+                    DELIMITED BY SIZE INTO REPORT-RECORD
+                WRITE REPORT-RECORD
+                MOVE "DIVIDE" TO WS-CSV-OPERACION
+                PERFORM ESCRIBE-SUSPENSO
+            ELSE
+                DIVIDE NUM1 BY NUM2 GIVING RESULT ROUNDED
+                    ON SIZE ERROR
+                        MOVE ZERO TO RESULT
+                        STRING "OMITIDA DIVISION " NUM1 " / " NUM2
+                            " : RESULTADO FUERA DE RANGO"
+                            DELIMITED BY SIZE INTO REPORT-RECORD
+                        WRITE REPORT-RECORD
+                        MOVE "DIVIDE" TO WS-CSV-OPERACION
+                        PERFORM ESCRIBE-SUSPENSO
+                    NOT ON SIZE ERROR
+                        MOVE RESULT TO IMPORTE-EDITADO
+                        STRING "El resultado: " NUM1 " / " NUM2 " = "
+                            IMPORTE-EDITADO
+                            DELIMITED BY SIZE INTO REPORT-RECORD
+                        WRITE REPORT-RECORD
+                        MOVE "DIVIDE" TO WS-CSV-OPERACION
+                        PERFORM ESCRIBE-CSV
+                END-DIVIDE
+            END-IF.
 
-            DIVIDE NUM1 BY NUM2 GIVING RESULT.
+       ESCRIBE-CSV.
+      *    SE PASA POR LAS MISMAS PICTURES EDITADAS QUE LOS RENGLONES
+      *    DEL INFORME (VER IMPORTE-EDITADO) PARA QUE EL CSV LLEVE UN
+      *    NUMERO DECIMAL NORMAL Y NO LA REPRESENTACION INTERNA DE UN
+      *    CAMPO SIGN IS TRAILING SEPARATE.
+            MOVE NUM1 TO CSV-NUM1-EDITADO
+            MOVE NUM2 TO CSV-NUM2-EDITADO
+            MOVE RESULT TO CSV-RESULT-EDITADO
+            STRING CSV-NUM1-EDITADO "," CSV-NUM2-EDITADO ","
+                WS-CSV-OPERACION "," CSV-RESULT-EDITADO
+                DELIMITED BY SIZE INTO CSV-RECORD
+            WRITE CSV-RECORD.
 
-            DISPLAY "El resultado: " NUM1 " / " NUM2 " = " RESULT.
+       ESCRIBE-SUSPENSO.
+            MOVE "Y" TO WS-AUDIT-OMITIDA
+            IF WS-RETURN-CODE < 4
+                MOVE 4 TO WS-RETURN-CODE
+            END-IF
+            STRING "OPERACION=" WS-CSV-OPERACION " NUM1=" NUM1
+                " NUM2=" NUM2 " : PENDIENTE DE REVISION MANUAL"
+                DELIMITED BY SIZE INTO SUSPENSE-RECORD
+            WRITE SUSPENSE-RECORD.
 
-            STOP RUN.
        END PROGRAM OPERACIONES-BASICAS.
