@@ -1,37 +1,207 @@
       ******************************************************************
       * Author:
       * Date:
-      * Purpose:
+      * Purpose: Calculadora de 4 operaciones, seleccionada mediante
+      *          un codigo de operacion (A/S/M/D). El umbral de
+      *          clasificacion del resultado se lee de un registro
+      *          de control en vez de ir fijo en el programa.
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CALCULADORA.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. NUC3.
+       OBJECT-COMPUTER. NUMC3.
+       SPECIAL-NAMES.
+           CONSOLE IS CONSOLE-DEVICE
+           PRINTER-1 IS PRINTER-DEVICE.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTROL-FILE ASSIGN TO "CALC_CONTROL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONTROL-STATUS.
+
+           SELECT NIVELES-FILE ASSIGN TO "CALC_NIVELES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-NIVELES-STATUS.
+
+           SELECT NIVELES-REPORT ASSIGN TO "CALC_NIVELES_INFORME.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-NIVELES-REPORT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  CONTROL-FILE.
+       01  CONTROL-RECORD.
+           05  CTL-UMBRAL-BAJO PIC 9(5)V9(2).
+           05  CTL-UMBRAL-ALTO PIC 9(5)V9(2).
+
+       FD  NIVELES-FILE.
+       01  NIVELES-RECORD.
+           05  NV-CONT-BAJO PIC 9(6).
+           05  NV-CONT-MEDIO PIC 9(6).
+           05  NV-CONT-ALTO PIC 9(6).
+
+       FD  NIVELES-REPORT.
+       01  NIVELES-REPORT-RECORD PIC X(80).
+
        WORKING-STORAGE SECTION.
-       01  NUM1 PIC 9(4).
-       01  NUM2 PIC 9(4).
-       01  RESULT PIC 9(5)V9(2).
+       COPY NUM1NUM2.
+       COPY NUMFMT.
+
+       01  OPERATION-CODE PIC X.
+           88  OP-SUMA VALUE "A".
+           88  OP-RESTA VALUE "S".
+           88  OP-MULTIPLICA VALUE "M".
+           88  OP-DIVIDE VALUE "D".
+
+       01  WS-CONTROL-STATUS PIC XX.
+       01  UMBRAL-BAJO PIC 9(5)V9(2) VALUE 20.
+       01  UMBRAL-ALTO PIC 9(5)V9(2) VALUE 50.
+
+       01  WS-NIVELES-STATUS PIC XX.
+       01  WS-NIVELES-REPORT-STATUS PIC XX.
+       01  WS-CONT-BAJO PIC 9(6) VALUE ZERO.
+       01  WS-CONT-MEDIO PIC 9(6) VALUE ZERO.
+       01  WS-CONT-ALTO PIC 9(6) VALUE ZERO.
+       01  WS-NIVEL PIC X(5).
+
+       01  WS-OPERACION-VALIDA PIC X.
+           88  OPERACION-VALIDA VALUE "Y".
+
+       01  WS-AUDIT-PROGRAMA PIC X(20) VALUE "CALCULADORA".
+       01  WS-AUDIT-DETALLE PIC X(100).
+       01  WS-RETURN-CODE PIC 9 VALUE ZERO.
+       01  WS-RPT-PAGINA PIC 9(4) VALUE 1.
+       01  WS-RPT-LINEA PIC X(80).
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           CALL "BANNER" USING "CALCULADORA"
            DISPLAY "CALCULADORA"
 
+           PERFORM LEE-UMBRAL-CONTROL
+           PERFORM LEE-NIVELES
+
       *    INTRODUCIR LOS DATOS POR TECLADO
-           DISPLAY "Introduce el primer numero: "
-           ACCEPT NUM1.
+           DISPLAY "Introduce el primer numero: " UPON CONSOLE-DEVICE
+           ACCEPT NUM1 FROM CONSOLE-DEVICE.
 
-           DISPLAY "Introduce el segundo numero: "
-           ACCEPT NUM2.
+           DISPLAY "Introduce el segundo numero: " UPON CONSOLE-DEVICE
+           ACCEPT NUM2 FROM CONSOLE-DEVICE.
 
-      *    OPERACION A REALIZAR
-           ADD NUM1 TO NUM2 GIVING RESULT.
+           IF NUM1 NOT NUMERIC OR NUM2 NOT NUMERIC
+               DISPLAY "ERROR: NUM1/NUM2 DEBEN SER NUMERICOS"
+               STRING "NUM1=" NUM1 " NUM2=" NUM2
+                   " RESULTADO=ERROR NO NUMERICO"
+                   DELIMITED BY SIZE INTO WS-AUDIT-DETALLE
+               MOVE 8 TO WS-RETURN-CODE
+               GO TO FINALIZAR
+           END-IF
+
+           DISPLAY "Introduce la operacion (A-S-M-D): "
+               UPON CONSOLE-DEVICE
+           ACCEPT OPERATION-CODE FROM CONSOLE-DEVICE.
+
+      *    OPERACION A REALIZAR (FORMULA COMPARTIDA EN ARITMETICA,
+      *    CBL_23, PARA QUE RECONCILIACION PUEDA COTEJAR ESTE MISMO
+      *    CODIGO EN VEZ DE UNA COPIA)
+           CALL "ARITMETICA" USING NUM1 NUM2 OPERATION-CODE RESULT
+               WS-OPERACION-VALIDA
+
+           IF NOT OPERACION-VALIDA
+               DISPLAY "CODIGO DE OPERACION NO VALIDO O DIVISION "
+                   "POR CERO: " OPERATION-CODE
+               STRING "NUM1=" NUM1 " NUM2=" NUM2
+                   " OPERACION-INVALIDA=" OPERATION-CODE
+                   DELIMITED BY SIZE INTO WS-AUDIT-DETALLE
+               MOVE 8 TO WS-RETURN-CODE
+               GO TO FINALIZAR
+           END-IF
+
+      *    CLASIFICAR EL RESULTADO EN BAJO/MEDIO/ALTO
+           IF RESULT <= UMBRAL-BAJO
+               MOVE "BAJO" TO WS-NIVEL
+               ADD 1 TO WS-CONT-BAJO
+           ELSE
+               IF RESULT <= UMBRAL-ALTO
+                   MOVE "MEDIO" TO WS-NIVEL
+                   ADD 1 TO WS-CONT-MEDIO
+               ELSE
+                   MOVE "ALTO" TO WS-NIVEL
+                   ADD 1 TO WS-CONT-ALTO
+               END-IF
+           END-IF
+           MOVE RESULT TO IMPORTE-EDITADO
+           DISPLAY "RESULT " IMPORTE-EDITADO " : NIVEL " WS-NIVEL
+
+           PERFORM ESCRIBE-NIVELES-INFORME
+
+           STRING "NUM1=" NUM1 " NUM2=" NUM2 " OPERACION="
+               OPERATION-CODE " RESULT=" RESULT
+               DELIMITED BY SIZE INTO WS-AUDIT-DETALLE
+
+       FINALIZAR.
+           CALL "AUDITORIA" USING WS-AUDIT-PROGRAMA WS-AUDIT-DETALLE
+           MOVE WS-RETURN-CODE TO RETURN-CODE
+           GOBACK.
 
-      *    MOSTRAR EL RESULTADO
-           IF  RESULT > 50
-               DISPLAY "RESULT MAYOR DE 50: " RESULT
+       LEE-UMBRAL-CONTROL.
+           OPEN INPUT CONTROL-FILE
+           IF WS-CONTROL-STATUS = "00"
+               READ CONTROL-FILE
+                   NOT AT END
+                       MOVE CTL-UMBRAL-BAJO TO UMBRAL-BAJO
+                       MOVE CTL-UMBRAL-ALTO TO UMBRAL-ALTO
+               END-READ
+               CLOSE CONTROL-FILE
            ELSE
-               DISPLAY "RESULT MENOR DE 50:" RESULT
+               DISPLAY "AVISO: CALC_CONTROL.DAT NO DISPONIBLE, "
+                   "SE USAN LOS UMBRALES POR DEFECTO " UMBRAL-BAJO
+                   "/" UMBRAL-ALTO
+               IF WS-RETURN-CODE < 4
+                   MOVE 4 TO WS-RETURN-CODE
+               END-IF
+           END-IF.
+
+       LEE-NIVELES.
+           OPEN INPUT NIVELES-FILE
+           IF WS-NIVELES-STATUS = "00"
+               READ NIVELES-FILE
+                   NOT AT END
+                       MOVE NV-CONT-BAJO TO WS-CONT-BAJO
+                       MOVE NV-CONT-MEDIO TO WS-CONT-MEDIO
+                       MOVE NV-CONT-ALTO TO WS-CONT-ALTO
+               END-READ
+               CLOSE NIVELES-FILE
+           END-IF.
+
+       ESCRIBE-NIVELES-INFORME.
+           OPEN OUTPUT NIVELES-FILE
+           MOVE WS-CONT-BAJO TO NV-CONT-BAJO
+           MOVE WS-CONT-MEDIO TO NV-CONT-MEDIO
+           MOVE WS-CONT-ALTO TO NV-CONT-ALTO
+           WRITE NIVELES-RECORD
+           CLOSE NIVELES-FILE
+
+           OPEN EXTEND NIVELES-REPORT
+           IF WS-NIVELES-REPORT-STATUS NOT = "00"
+               OPEN OUTPUT NIVELES-REPORT
+               CALL "RPTHDR" USING "CALCULADORA"
+                   "CALC_NIVELES_INFORME.TXT" WS-RPT-PAGINA
+                   WS-RPT-LINEA
+               MOVE WS-RPT-LINEA TO NIVELES-REPORT-RECORD
+               WRITE NIVELES-REPORT-RECORD
            END-IF
+           MOVE RESULT TO IMPORTE-EDITADO
+           STRING "RESULT=" IMPORTE-EDITADO " NIVEL=" WS-NIVEL
+               "  ACUMULADO BAJO=" WS-CONT-BAJO
+               " MEDIO=" WS-CONT-MEDIO " ALTO=" WS-CONT-ALTO
+               DELIMITED BY SIZE INTO NIVELES-REPORT-RECORD
+           WRITE NIVELES-REPORT-RECORD
+           CLOSE NIVELES-REPORT.
 
-           STOP RUN.
        END PROGRAM CALCULADORA.
