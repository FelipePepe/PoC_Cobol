@@ -1,46 +1,197 @@
       ******************************************************************
       * Author:
       * Date:
-      * Purpose:
+      * Purpose: Demuestra variables compuestas y clasifica un fichero
+      *          de edades en JOVEN/MADURO/ANCIANO, generando un
+      *          informe demografico con totales y porcentajes.
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Variables-Compuestas.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. NUC3.
+       OBJECT-COMPUTER. NUMC3.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EDADES-FILE ASSIGN TO "EDADES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EDADES-STATUS.
+
+           SELECT INFORME-FILE ASSIGN TO "INFORME_DEMOGRAFICO.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INFORME-STATUS.
+
+           SELECT BANDAS-CONTROL-FILE ASSIGN TO "EDAD_BANDAS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BANDAS-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  EDADES-FILE.
+       01  EDADES-RECORD.
+           05  ED-EDAD PIC 999.
+
+       FD  INFORME-FILE.
+       01  INFORME-RECORD PIC X(80).
+
+       FD  BANDAS-CONTROL-FILE.
+       01  BANDAS-CONTROL-RECORD.
+           05  CTL-CUTOFF-JOVEN PIC 999.
+           05  CTL-CUTOFF-MADURO PIC 999.
+
        WORKING-STORAGE SECTION.
        01  VARIABLE-COMPUESTA.
-           02 NUM1 PIC 9 VALUE 2.
-           02 TXT1 PIC X VALUE SPACE.
-           02 NUM2 PIC 9 VALUE 4.
-           02 TXT2 PIC X VALUE SPACE.
-           02 NUM3 PIC 9 VALUE 6.
-           02 TXT3 PIC X VALUE SPACE.
-           02 NUM4 PIC 9 VALUE 8.
+           COPY VARCOMP.
 
        01  EDAD PIC 999.
-           88 JOVEN VALUE 1 THRU 40.
-           88 MADURO VALUE 41 THRU 65.
-           88 ANCIANO VALUE 66 THRU 100.
 
+       01  WS-CUTOFF-JOVEN PIC 999 VALUE 40.
+       01  WS-CUTOFF-MADURO PIC 999 VALUE 65.
+       01  WS-BANDAS-STATUS PIC XX.
+
+       01  WS-EDADES-STATUS PIC XX.
+       01  WS-INFORME-STATUS PIC XX.
+       01  WS-EOF-SWITCH PIC X VALUE "N".
+           88  END-OF-EDADES VALUE "Y".
 
+       01  WS-TOTAL-REGISTROS PIC 9(6) VALUE ZERO.
+       01  WS-RECHAZADOS-COUNT PIC 9(6) VALUE ZERO.
+       01  WS-JOVEN-COUNT PIC 9(6) VALUE ZERO.
+       01  WS-MADURO-COUNT PIC 9(6) VALUE ZERO.
+       01  WS-ANCIANO-COUNT PIC 9(6) VALUE ZERO.
+
+       01  WS-PCT-JOVEN PIC ZZ9.99.
+       01  WS-PCT-MADURO PIC ZZ9.99.
+       01  WS-PCT-ANCIANO PIC ZZ9.99.
+       01  WS-PCT-CALC PIC 999V99.
+       01  WS-RETURN-CODE PIC 9 VALUE ZERO.
+       01  WS-RPT-PAGINA PIC 9(4) VALUE 1.
+       01  WS-RPT-LINEA PIC X(80).
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+            CALL "BANNER" USING "Variables-Compuestas".
+
             DISPLAY VARIABLE-COMPUESTA.
 
-            DISPLAY "INTRODUZCA LA EDAD: ".
-            ACCEPT EDAD.
+            PERFORM LEE-BANDAS-CONTROL
+
+            OPEN INPUT EDADES-FILE
+            IF WS-EDADES-STATUS NOT = "00"
+                DISPLAY "AVISO: EDADES.DAT NO DISPONIBLE, NO SE "
+                    "GENERA INFORME DEMOGRAFICO"
+                MOVE 4 TO WS-RETURN-CODE
+                GO TO FINALIZAR
+            END-IF
 
-            IF JOVEN
-                DISPLAY "ERES JOVEN".
-            IF MADURO
-                DISPLAY "ERES MADURO".
-            IF ANCIANO
-                DISPLAY "ERES ANCIANO".
+            OPEN OUTPUT INFORME-FILE
+            CALL "RPTHDR" USING "Variables-Compuestas"
+                "INFORME_DEMOGRAFICO.TXT" WS-RPT-PAGINA WS-RPT-LINEA
+            MOVE WS-RPT-LINEA TO INFORME-RECORD
+            WRITE INFORME-RECORD
 
+            PERFORM LEER-EDAD
+            PERFORM UNTIL END-OF-EDADES
+                IF ED-EDAD NOT NUMERIC OR ED-EDAD > 120
+                    ADD 1 TO WS-RECHAZADOS-COUNT
+                    IF WS-RETURN-CODE < 4
+                        MOVE 4 TO WS-RETURN-CODE
+                    END-IF
+                ELSE
+                    MOVE ED-EDAD TO EDAD
+                    ADD 1 TO WS-TOTAL-REGISTROS
+                    IF EDAD <= WS-CUTOFF-JOVEN
+                        ADD 1 TO WS-JOVEN-COUNT
+                    ELSE
+                        IF EDAD <= WS-CUTOFF-MADURO
+                            ADD 1 TO WS-MADURO-COUNT
+                        ELSE
+                            ADD 1 TO WS-ANCIANO-COUNT
+                        END-IF
+                    END-IF
+                END-IF
+                PERFORM LEER-EDAD
+            END-PERFORM
+
+            CLOSE EDADES-FILE
+
+            PERFORM CALCULA-PORCENTAJES
+            PERFORM ESCRIBE-INFORME
+
+            CLOSE INFORME-FILE
 
        FINALIZAR.
-            STOP RUN.
+            MOVE WS-RETURN-CODE TO RETURN-CODE
+            GOBACK.
+
+       LEE-BANDAS-CONTROL.
+            OPEN INPUT BANDAS-CONTROL-FILE
+            IF WS-BANDAS-STATUS = "00"
+                READ BANDAS-CONTROL-FILE
+                    NOT AT END
+                        MOVE CTL-CUTOFF-JOVEN TO WS-CUTOFF-JOVEN
+                        MOVE CTL-CUTOFF-MADURO TO WS-CUTOFF-MADURO
+                END-READ
+                CLOSE BANDAS-CONTROL-FILE
+            ELSE
+                DISPLAY "AVISO: EDAD_BANDAS.DAT NO DISPONIBLE, SE "
+                    "USAN LOS CORTES POR DEFECTO (40/65)"
+                IF WS-RETURN-CODE < 4
+                    MOVE 4 TO WS-RETURN-CODE
+                END-IF
+            END-IF.
+
+       LEER-EDAD.
+            READ EDADES-FILE
+                AT END
+                    SET END-OF-EDADES TO TRUE
+            END-READ.
+
+       CALCULA-PORCENTAJES.
+            IF WS-TOTAL-REGISTROS = ZERO
+                MOVE ZERO TO WS-PCT-JOVEN WS-PCT-MADURO WS-PCT-ANCIANO
+            ELSE
+                COMPUTE WS-PCT-CALC ROUNDED =
+                    (WS-JOVEN-COUNT * 100) / WS-TOTAL-REGISTROS
+                MOVE WS-PCT-CALC TO WS-PCT-JOVEN
+                COMPUTE WS-PCT-CALC ROUNDED =
+                    (WS-MADURO-COUNT * 100) / WS-TOTAL-REGISTROS
+                MOVE WS-PCT-CALC TO WS-PCT-MADURO
+                COMPUTE WS-PCT-CALC ROUNDED =
+                    (WS-ANCIANO-COUNT * 100) / WS-TOTAL-REGISTROS
+                MOVE WS-PCT-CALC TO WS-PCT-ANCIANO
+            END-IF.
+
+       ESCRIBE-INFORME.
+            STRING "INFORME DEMOGRAFICO - TOTAL REGISTROS: "
+                WS-TOTAL-REGISTROS
+                DELIMITED BY SIZE INTO INFORME-RECORD
+            WRITE INFORME-RECORD
+
+            STRING "JOVEN   (1-" WS-CUTOFF-JOVEN "):   "
+                WS-JOVEN-COUNT "  (" WS-PCT-JOVEN "%)"
+                DELIMITED BY SIZE INTO INFORME-RECORD
+            WRITE INFORME-RECORD
+
+            STRING "MADURO  (" WS-CUTOFF-JOVEN "-" WS-CUTOFF-MADURO
+                "):  " WS-MADURO-COUNT "  (" WS-PCT-MADURO "%)"
+                DELIMITED BY SIZE INTO INFORME-RECORD
+            WRITE INFORME-RECORD
+
+            STRING "ANCIANO (" WS-CUTOFF-MADURO "-100): "
+                WS-ANCIANO-COUNT "  (" WS-PCT-ANCIANO "%)"
+                DELIMITED BY SIZE INTO INFORME-RECORD
+            WRITE INFORME-RECORD
+
+            STRING "RECHAZADOS (EDAD FUERA DE 0-120): "
+                WS-RECHAZADOS-COUNT
+                DELIMITED BY SIZE INTO INFORME-RECORD
+            WRITE INFORME-RECORD
+
+            DISPLAY "INFORME DEMOGRAFICO GENERADO: "
+                "INFORME_DEMOGRAFICO.TXT".
 
        END PROGRAM Variables-Compuestas.
