@@ -1,40 +1,204 @@
       ******************************************************************
       * Author:
       * Date:
-      * Purpose:
+      * Purpose: Tres estilos de "contar de A a B" sobre NUMERO, ahora
+      *          delegados en el subprograma reutilizable CONTADOR en
+      *          lugar de tres bucles a medida. Ademas tally el volumen
+      *          de transacciones procesadas por OPERACIONES-BASICAS
+      *          (OPERACIONES.CSV) por tipo de operacion, usando el
+      *          mismo estilo de bucle contador para producir un
+      *          informe de volumen de fin de proceso.
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. CONTADOR-DEMO.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. NUC3.
+       OBJECT-COMPUTER. NUMC3.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RANGO-CONTROL-FILE ASSIGN TO "CONTADOR_RANGO.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RANGO-STATUS.
+
+           SELECT OPERACIONES-CSV-FILE ASSIGN TO "OPERACIONES.CSV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CSV-STATUS.
+
+           SELECT VOLUMEN-REPORT ASSIGN TO "OPERACIONES_VOLUMEN.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-VOLUMEN-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  RANGO-CONTROL-FILE.
+       01  RANGO-CONTROL-RECORD.
+           05  CTL-RANGO-DESDE PIC S999.
+           05  CTL-RANGO-HASTA PIC S999.
+           05  CTL-RANGO-PASO  PIC S99.
+
+       FD  OPERACIONES-CSV-FILE.
+       01  OPERACIONES-CSV-RECORD PIC X(80).
+
+       FD  VOLUMEN-REPORT.
+       01  VOLUMEN-REPORT-RECORD PIC X(80).
+
        WORKING-STORAGE SECTION.
-       01  NUMERO PIC 999.
+       01  WS-DESDE PIC S999.
+       01  WS-HASTA PIC S999.
+       01  WS-PASO  PIC S99.
+
+       01  WS-RANGO-STATUS PIC XX.
+       01  WS-RANGO3-DESDE PIC S999 VALUE 1.
+       01  WS-RANGO3-HASTA PIC S999 VALUE 100.
+       01  WS-RANGO3-PASO  PIC S99  VALUE 1.
+
+       01  WS-CSV-STATUS PIC XX.
+       01  WS-VOLUMEN-STATUS PIC XX.
+       01  WS-EOF-CSV PIC X VALUE "N".
+           88  FIN-CSV VALUE "Y".
+       01  WS-CSV-CAMPO-NUM1 PIC X(20).
+       01  WS-CSV-CAMPO-NUM2 PIC X(20).
+       01  WS-CSV-CAMPO-OPERACION PIC X(20).
+       01  WS-CSV-RESTO PIC X(80).
+       01  WS-CONT-SUMA PIC 9(6) VALUE ZERO.
+       01  WS-CONT-RESTA PIC 9(6) VALUE ZERO.
+       01  WS-CONT-MULTIPLICA PIC 9(6) VALUE ZERO.
+       01  WS-CONT-DIVIDE PIC 9(6) VALUE ZERO.
+       01  WS-RETURN-CODE PIC 9 VALUE ZERO.
+       01  WS-RPT-PAGINA PIC 9(4) VALUE 1.
+       01  WS-RPT-LINEA PIC X(80).
 
        PROCEDURE DIVISION.
        INICIO.
-           PERFORM OPERACION_1 UNTIL NUMERO = 100.
+           CALL "BANNER" USING "CONTADOR-DEMO".
+
+           PERFORM OPERACION_1.
 
-           PERFORM OPERACION_2 VARYING NUMERO FROM 100 BY -1
-               UNTIL NUMERO < 1.
+           PERFORM OPERACION_2.
 
            PERFORM OPERACION_3.
 
+           PERFORM TALLY-VOLUMEN-OPERACIONES.
+
            GO TO FINALIZAR.
 
        OPERACION_1.
-           ADD 1 TO NUMERO.
-           DISPLAY NUMERO.
+           MOVE 1 TO WS-DESDE
+           MOVE 100 TO WS-HASTA
+           MOVE 1 TO WS-PASO
+           CALL "CONTADOR" USING WS-DESDE WS-HASTA WS-PASO.
 
        OPERACION_2.
-           DISPLAY NUMERO.
+           MOVE 100 TO WS-DESDE
+           MOVE 1 TO WS-HASTA
+           MOVE -1 TO WS-PASO
+           CALL "CONTADOR" USING WS-DESDE WS-HASTA WS-PASO.
 
        OPERACION_3.
-           PERFORM VARYING NUMERO FROM 1 BY 1 UNTIL NUMERO > 100
-             DISPLAY NUMERO
-           END-PERFORM.
+           PERFORM LEE-RANGO-CONTROL
+           MOVE WS-RANGO3-DESDE TO WS-DESDE
+           MOVE WS-RANGO3-HASTA TO WS-HASTA
+           MOVE WS-RANGO3-PASO TO WS-PASO
+           CALL "CONTADOR" USING WS-DESDE WS-HASTA WS-PASO.
+
+       LEE-RANGO-CONTROL.
+           OPEN INPUT RANGO-CONTROL-FILE
+           IF WS-RANGO-STATUS = "00"
+               READ RANGO-CONTROL-FILE
+                   NOT AT END
+                       MOVE CTL-RANGO-DESDE TO WS-RANGO3-DESDE
+                       MOVE CTL-RANGO-HASTA TO WS-RANGO3-HASTA
+                       MOVE CTL-RANGO-PASO TO WS-RANGO3-PASO
+               END-READ
+               CLOSE RANGO-CONTROL-FILE
+           ELSE
+               DISPLAY "AVISO: CONTADOR_RANGO.DAT NO DISPONIBLE, SE "
+                   "USA EL RANGO POR DEFECTO 1-100"
+               IF WS-RETURN-CODE < 4
+                   MOVE 4 TO WS-RETURN-CODE
+               END-IF
+           END-IF.
+
+       TALLY-VOLUMEN-OPERACIONES.
+           OPEN INPUT OPERACIONES-CSV-FILE
+           IF WS-CSV-STATUS NOT = "00"
+               DISPLAY "AVISO: OPERACIONES.CSV NO DISPONIBLE, NO SE "
+                   "GENERA INFORME DE VOLUMEN"
+               IF WS-RETURN-CODE < 4
+                   MOVE 4 TO WS-RETURN-CODE
+               END-IF
+           ELSE
+               PERFORM LEE-CSV-OPERACION
+               PERFORM UNTIL FIN-CSV
+                   PERFORM CUENTA-OPERACION
+                   PERFORM LEE-CSV-OPERACION
+               END-PERFORM
+               CLOSE OPERACIONES-CSV-FILE
+               PERFORM ESCRIBE-VOLUMEN-INFORME
+           END-IF.
+
+       LEE-CSV-OPERACION.
+           READ OPERACIONES-CSV-FILE
+               AT END
+                   SET FIN-CSV TO TRUE
+           END-READ.
+
+       CUENTA-OPERACION.
+           IF OPERACIONES-CSV-RECORD NOT = "NUM1,NUM2,OPERACION,RESULT"
+               UNSTRING OPERACIONES-CSV-RECORD DELIMITED BY ","
+                   INTO WS-CSV-CAMPO-NUM1 WS-CSV-CAMPO-NUM2
+                        WS-CSV-CAMPO-OPERACION WS-CSV-RESTO
+               END-UNSTRING
+               EVALUATE WS-CSV-CAMPO-OPERACION
+                   WHEN "SUMA"
+                       ADD 1 TO WS-CONT-SUMA
+                   WHEN "RESTA"
+                       ADD 1 TO WS-CONT-RESTA
+                   WHEN "MULTIPLICA"
+                       ADD 1 TO WS-CONT-MULTIPLICA
+                   WHEN "DIVIDE"
+                       ADD 1 TO WS-CONT-DIVIDE
+               END-EVALUATE
+           END-IF.
+
+       ESCRIBE-VOLUMEN-INFORME.
+           OPEN OUTPUT VOLUMEN-REPORT
+           CALL "RPTHDR" USING "CONTADOR-DEMO"
+               "OPERACIONES_VOLUMEN.TXT" WS-RPT-PAGINA WS-RPT-LINEA
+           MOVE WS-RPT-LINEA TO VOLUMEN-REPORT-RECORD
+           WRITE VOLUMEN-REPORT-RECORD
+
+           STRING "INFORME DE VOLUMEN DE TRANSACCIONES - "
+               "OPERACIONES-BASICAS"
+               DELIMITED BY SIZE INTO VOLUMEN-REPORT-RECORD
+           WRITE VOLUMEN-REPORT-RECORD
+
+           STRING "SUMA:       " WS-CONT-SUMA
+               DELIMITED BY SIZE INTO VOLUMEN-REPORT-RECORD
+           WRITE VOLUMEN-REPORT-RECORD
+
+           STRING "RESTA:      " WS-CONT-RESTA
+               DELIMITED BY SIZE INTO VOLUMEN-REPORT-RECORD
+           WRITE VOLUMEN-REPORT-RECORD
+
+           STRING "MULTIPLICA: " WS-CONT-MULTIPLICA
+               DELIMITED BY SIZE INTO VOLUMEN-REPORT-RECORD
+           WRITE VOLUMEN-REPORT-RECORD
+
+           STRING "DIVIDE:     " WS-CONT-DIVIDE
+               DELIMITED BY SIZE INTO VOLUMEN-REPORT-RECORD
+           WRITE VOLUMEN-REPORT-RECORD
+
+           CLOSE VOLUMEN-REPORT
+           DISPLAY "INFORME DE VOLUMEN GENERADO: "
+               "OPERACIONES_VOLUMEN.TXT".
 
        FINALIZAR.
-           STOP RUN.
+           MOVE WS-RETURN-CODE TO RETURN-CODE
+           GOBACK.
 
-       END PROGRAM YOUR-PROGRAM-NAME.
+       END PROGRAM CONTADOR-DEMO.
