@@ -21,6 +21,7 @@
        WORKING-STORAGE SECTION.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+            CALL "BANNER" USING "HelloWorld"
             DISPLAY "Hello world"
             STOP RUN.
        END PROGRAM HelloWorld.
