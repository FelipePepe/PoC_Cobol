@@ -0,0 +1,13 @@
+      ******************************************************************
+      * VARIABLE-COMPUESTA - composite NUM1/TXT1/NUM2/TXT2/NUM3/TXT3/
+      * NUM4 layout (ver CBL_11), reutilizado como clave compuesta de
+      * transaccion en los ficheros que necesiten agrupar registros
+      * relacionados por un codigo mas rico que un simple secuencial.
+      ******************************************************************
+       05  NUM1 PIC 9 VALUE 2.
+       05  TXT1 PIC X VALUE SPACE.
+       05  NUM2 PIC 9 VALUE 4.
+       05  TXT2 PIC X VALUE SPACE.
+       05  NUM3 PIC 9 VALUE 6.
+       05  TXT3 PIC X VALUE SPACE.
+       05  NUM4 PIC 9 VALUE 8.
