@@ -0,0 +1,14 @@
+      ******************************************************************
+      * Layout comun de codigo FILE STATUS mas los niveles 88 para las
+      * categorias de estado mas habituales. Cada fichero de un programa
+      * lo incluye por separado via COPY FILESTAT REPLACING
+      * ==WS-FILE-STATUS== BY ==WS-XXX-STATUS== para mantener un nombre
+      * de campo distinto por fichero sin repetir los niveles 88 a mano.
+      ******************************************************************
+       01  WS-FILE-STATUS PIC XX.
+           88  FILE-STATUS-OK VALUE "00".
+           88  FILE-STATUS-EOF VALUE "10".
+           88  FILE-STATUS-DUPLICADO VALUE "22".
+           88  FILE-STATUS-NO-ENCONTRADO VALUE "23".
+           88  FILE-STATUS-ERROR VALUE "30" "34" "35" "37" "41" "42"
+               "43" "44" "46" "47" "48" "49".
