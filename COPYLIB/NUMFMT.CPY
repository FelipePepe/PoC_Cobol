@@ -0,0 +1,19 @@
+      ******************************************************************
+      * NUMERIC-DISPLAY-FORMATS - pictures editadas estandar para
+      * presentar numeros positivos, negativos y decimales de forma
+      * consistente en los informes (ver CBL_10).
+      ******************************************************************
+       01  NUMDEC1 PIC Z9V99 VALUE ZERO.
+       01  NUMPOS PIC ZZZZ9 VALUE ZERO.
+       01  NUMNEG PIC S9999 VALUE ZERO.
+       01  NUMDEC2 PIC S99V99 VALUE ZERO.
+       01  NUMDIV  PIC Z9V9999 VALUE ZERO.
+       01  NUMEDIT PIC Z9.99 VALUE ZERO.
+      ******************************************************************
+      * IMPORTE-EDITADO - picture estandar para importes monetarios en
+      * informes (adoptada a partir de NUMEDIT de CBL_10). Un signo
+      * flotante y un punto decimal real para que "12.34" se imprima
+      * como tal en vez de como la cadena de digitos sin editar que
+      * deja un campo numerico normal en DISPLAY.
+      ******************************************************************
+       01  IMPORTE-EDITADO PIC -ZZZZ9.99 VALUE ZERO.
