@@ -0,0 +1,12 @@
+      ******************************************************************
+      * Layout comun NUM1/NUM2/RESULT usado por los programas
+      * calculadora (CBL_2 OPERACIONES-BASICAS, CBL_3 CALCULADORA).
+      * Con signo y parte decimal para admitir ajustes negativos
+      * (devoluciones) y cantidades fraccionarias (unidades parciales).
+      * SIGN IS TRAILING SEPARATE para que el signo se vea como un
+      * caracter "-" normal en DISPLAY/ACCEPT y en los ficheros de
+      * texto, en vez de ir sobreimpreso en el ultimo digito.
+      ******************************************************************
+       01  NUM1 PIC S9(4)V99 SIGN IS TRAILING SEPARATE.
+       01  NUM2 PIC S9(4)V99 SIGN IS TRAILING SEPARATE.
+       01  RESULT PIC S9(5)V99 SIGN IS TRAILING SEPARATE.
