@@ -0,0 +1,48 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Interes compuesto reutilizable, construido sobre el
+      *          mismo nivel de precision decimal que CBL_1's NUMERO
+      *          (PIC 9(2)V9(35)) en vez de los campos RESULT de dos
+      *          decimales usados en el resto del suite, para que el
+      *          redondeo no se acumule en calculos de capitalizacion.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INTERES.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-BASE   PIC 9(2)V9(35).
+       01  WS-FACTOR PIC 9(2)V9(35).
+
+       LINKAGE SECTION.
+       01  LS-PRINCIPAL    PIC 9(9)V9(9).
+       01  LS-TASA-PERIODO PIC 9(2)V9(35).
+       01  LS-PERIODOS     PIC 9(4).
+       01  LS-MONTO-FINAL  PIC 9(9)V9(9).
+
+       PROCEDURE DIVISION USING LS-PRINCIPAL LS-TASA-PERIODO
+               LS-PERIODOS LS-MONTO-FINAL.
+       INTERES-INICIO.
+           IF LS-PERIODOS = ZERO
+               MOVE LS-PRINCIPAL TO LS-MONTO-FINAL
+               GOBACK
+           END-IF
+
+           COMPUTE WS-BASE ROUNDED = 1 + LS-TASA-PERIODO
+
+           COMPUTE WS-FACTOR ROUNDED = WS-BASE ** LS-PERIODOS
+               ON SIZE ERROR
+                   MOVE ZERO TO LS-MONTO-FINAL
+                   GOBACK
+           END-COMPUTE
+
+           COMPUTE LS-MONTO-FINAL ROUNDED =
+               LS-PRINCIPAL * WS-FACTOR
+               ON SIZE ERROR
+                   MOVE ZERO TO LS-MONTO-FINAL
+           END-COMPUTE
+
+           GOBACK.
+
+       END PROGRAM INTERES.
