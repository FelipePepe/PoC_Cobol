@@ -0,0 +1,193 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Control dual - recalcula cada par NUM1/NUM2 del
+      *          fichero de transacciones por dos vias independientes
+      *          (la formula de CALCULADORA y la de OPERACIONES-
+      *          BASICAS) y reporta cualquier diferencia entre ambas.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCILIACION-CALCULADORA.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. NUC3.
+       OBJECT-COMPUTER. NUMC3.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO "TRANSACCIONES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+
+           SELECT RECON-REPORT ASSIGN TO "INFORME_RECONCILIACION.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RECON-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-FILE.
+       01  TRANS-RECORD.
+           COPY VARCOMP
+               REPLACING NUM1 BY TR-CT-NUM1
+                         TXT1 BY TR-CT-TXT1
+                         NUM2 BY TR-CT-NUM2
+                         TXT2 BY TR-CT-TXT2
+                         NUM3 BY TR-CT-NUM3
+                         TXT3 BY TR-CT-TXT3
+                         NUM4 BY TR-CT-NUM4.
+           05  TR-NUM1 PIC S9(4)V99 SIGN IS TRAILING SEPARATE.
+           05  TR-NUM2 PIC S9(4)V99 SIGN IS TRAILING SEPARATE.
+           05  TR-OPERATION-CODE PIC X.
+
+       FD  RECON-REPORT.
+       01  RECON-RECORD PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       COPY NUMFMT.
+       01  NUM1 PIC S9(4)V99 SIGN IS TRAILING SEPARATE.
+       01  NUM2 PIC S9(4)V99 SIGN IS TRAILING SEPARATE.
+       01  RESULT-CALCULADORA PIC S9(5)V99 SIGN IS TRAILING SEPARATE.
+       01  RESULT-OPERACIONES PIC S9(5)V99 SIGN IS TRAILING SEPARATE.
+       01  IMPORTE-EDITADO-2 PIC -ZZZZ9.99 VALUE ZERO.
+       01  WS-GRUPO-TRANSACCION PIC X(7).
+
+       01  WS-OPERATION-CODE PIC X.
+           88  OP-SUMA VALUE "A".
+           88  OP-RESTA VALUE "S".
+           88  OP-MULTIPLICA VALUE "M".
+           88  OP-DIVIDE VALUE "D".
+
+       01  WS-OMITIR-COMPARACION PIC X VALUE "N".
+           88  OMITIR-COMPARACION VALUE "Y".
+
+       01  WS-VIA1-VALIDA PIC X.
+           88  VIA1-VALIDA VALUE "Y".
+
+       01  WS-TRANS-STATUS PIC XX.
+       01  WS-RECON-STATUS PIC XX.
+       01  WS-EOF-SWITCH PIC X VALUE "N".
+           88  END-OF-TRANS VALUE "Y".
+
+       01  WS-TOTAL-TRANSACCIONES PIC 9(6) VALUE ZERO.
+       01  WS-TOTAL-DIFERENCIAS PIC 9(6) VALUE ZERO.
+
+       01  WS-RPT-PAGINA PIC 9(4) VALUE 1.
+       01  WS-RPT-LINEA PIC X(80).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            CALL "BANNER" USING "RECONCILIACION-CALCULADORA"
+
+            DISPLAY "RECONCILIACION CALCULADORA / OPERACIONES-BASICAS"
+
+            OPEN INPUT TRANS-FILE
+            IF WS-TRANS-STATUS NOT = "00"
+                DISPLAY "ERROR ABRIENDO TRANSACCIONES.DAT: "
+                    WS-TRANS-STATUS
+                MOVE 8 TO RETURN-CODE
+                GOBACK
+            END-IF
+
+            OPEN OUTPUT RECON-REPORT
+            CALL "RPTHDR" USING "RECONCILIACION-CALCULADORA"
+                "INFORME_RECONCILIACION.TXT" WS-RPT-PAGINA
+                WS-RPT-LINEA
+            MOVE WS-RPT-LINEA TO RECON-RECORD
+            WRITE RECON-RECORD
+
+            PERFORM LEER-TRANSACCION
+            PERFORM UNTIL END-OF-TRANS
+                MOVE TR-NUM1 TO NUM1
+                MOVE TR-NUM2 TO NUM2
+                MOVE TR-OPERATION-CODE TO WS-OPERATION-CODE
+                MOVE "N" TO WS-OMITIR-COMPARACION
+                ADD 1 TO WS-TOTAL-TRANSACCIONES
+                STRING TR-CT-NUM1 TR-CT-TXT1 TR-CT-NUM2 TR-CT-TXT2
+                        TR-CT-NUM3 TR-CT-TXT3 TR-CT-NUM4
+                    DELIMITED BY SIZE INTO WS-GRUPO-TRANSACCION
+
+      *         VIA 1: LLAMA A ARITMETICA (CBL_23), LA MISMA FORMULA
+      *         QUE USA CALCULADORA (CBL_3), PARA COTEJAR CONTRA EL
+      *         CODIGO REAL EN VEZ DE CONTRA UNA COPIA DE SI MISMO.
+      *         VIA 2: REPRODUCE LA LOGICA PROPIA DE OPERACIONES-
+      *         BASICAS (CBL_2), INCLUIDA SU OMISION POR DIVISION POR
+      *         CERO, DE FORMA INDEPENDIENTE DE LA VIA 1.
+      *         AMBAS VIAS SE RAMIFICAN POR EL MISMO CODIGO DE
+      *         OPERACION QUE USO OPERACIONES-BASICAS AL GRABAR LA
+      *         TRANSACCION, NO SIEMPRE POR UNA SUMA.
+                CALL "ARITMETICA" USING NUM1 NUM2 WS-OPERATION-CODE
+                    RESULT-CALCULADORA WS-VIA1-VALIDA
+                IF NOT VIA1-VALIDA
+                    MOVE "Y" TO WS-OMITIR-COMPARACION
+                END-IF
+
+                EVALUATE TRUE
+                    WHEN OP-SUMA
+                        ADD NUM1 TO NUM2 GIVING RESULT-OPERACIONES
+                    WHEN OP-RESTA
+                        SUBTRACT NUM1 FROM NUM2
+                            GIVING RESULT-OPERACIONES
+                    WHEN OP-MULTIPLICA
+                        MULTIPLY NUM1 BY NUM2
+                            GIVING RESULT-OPERACIONES
+                            ON SIZE ERROR
+                                MOVE "Y" TO WS-OMITIR-COMPARACION
+                        END-MULTIPLY
+                    WHEN OP-DIVIDE
+                        IF NUM2 = ZERO
+                            MOVE "Y" TO WS-OMITIR-COMPARACION
+                        ELSE
+                            DIVIDE NUM1 BY NUM2
+                                GIVING RESULT-OPERACIONES ROUNDED
+                        END-IF
+                    WHEN OTHER
+                        MOVE "Y" TO WS-OMITIR-COMPARACION
+                END-EVALUATE
+
+                IF NOT OMITIR-COMPARACION
+                    IF RESULT-CALCULADORA NOT = RESULT-OPERACIONES
+                        ADD 1 TO WS-TOTAL-DIFERENCIAS
+                        MOVE RESULT-CALCULADORA TO IMPORTE-EDITADO
+                        MOVE RESULT-OPERACIONES TO IMPORTE-EDITADO-2
+                        STRING "GRUPO=" WS-GRUPO-TRANSACCION
+                            " DIFERENCIA EN " NUM1 " "
+                            WS-OPERATION-CODE " " NUM2
+                            " : CALCULADORA=" IMPORTE-EDITADO
+                            " OPERACIONES-BASICAS=" IMPORTE-EDITADO-2
+                            DELIMITED BY SIZE INTO RECON-RECORD
+                        WRITE RECON-RECORD
+                    END-IF
+                END-IF
+
+                PERFORM LEER-TRANSACCION
+            END-PERFORM
+
+            CLOSE TRANS-FILE
+
+            STRING "TOTAL TRANSACCIONES COTEJADAS: "
+                WS-TOTAL-TRANSACCIONES
+                DELIMITED BY SIZE INTO RECON-RECORD
+            WRITE RECON-RECORD
+
+            STRING "TOTAL DIFERENCIAS ENCONTRADAS: "
+                WS-TOTAL-DIFERENCIAS
+                DELIMITED BY SIZE INTO RECON-RECORD
+            WRITE RECON-RECORD
+
+            CLOSE RECON-REPORT
+
+            DISPLAY "RECONCILIACION COMPLETA. DIFERENCIAS: "
+                WS-TOTAL-DIFERENCIAS.
+
+            MOVE ZERO TO RETURN-CODE
+            GOBACK.
+
+       LEER-TRANSACCION.
+            READ TRANS-FILE
+                AT END
+                    SET END-OF-TRANS TO TRUE
+            END-READ.
+
+       END PROGRAM RECONCILIACION-CALCULADORA.
