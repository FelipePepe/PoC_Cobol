@@ -0,0 +1,223 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Resumen diario del fichero de auditoria. Recorre
+      *          AUDIT_TRAIL.LOG, cuenta las operaciones SUMA/RESTA/
+      *          MULTIPLICA/DIVIDE registradas por CALCULADORA y
+      *          OPERACIONES-BASICAS, totaliza los valores de RESULT
+      *          encontrados y lista aparte cualquier linea marcada
+      *          como excepcion (ERROR/INVALIDA/OMITIDA/RECHAZADO),
+      *          para que un supervisor revise una sola pagina en vez
+      *          de leer el log en crudo linea a linea.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RESUMEN-DIARIO.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. NUC3.
+       OBJECT-COMPUTER. NUMC3.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO "AUDIT_TRAIL.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT RESUMEN-REPORT ASSIGN TO "RESUMEN_DIARIO.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-FILE.
+       01  AUDIT-RECORD PIC X(150).
+
+       FD  RESUMEN-REPORT.
+       01  RESUMEN-REPORT-RECORD PIC X(150).
+
+       WORKING-STORAGE SECTION.
+       01  WS-AUDIT-STATUS PIC XX.
+       01  WS-REPORT-STATUS PIC XX.
+       01  WS-EOF-AUDIT PIC X VALUE "N".
+           88  FIN-AUDIT VALUE "Y".
+
+       01  WS-FECHA-EJECUCION PIC 9(8).
+
+       01  WS-CONT-SUMA       PIC 9(6) VALUE ZERO.
+       01  WS-CONT-RESTA      PIC 9(6) VALUE ZERO.
+       01  WS-CONT-MULTIPLICA PIC 9(6) VALUE ZERO.
+       01  WS-CONT-DIVIDE     PIC 9(6) VALUE ZERO.
+       01  WS-CONT-LINEAS     PIC 9(6) VALUE ZERO.
+       01  WS-CONT-EXCEPCIONES PIC 9(6) VALUE ZERO.
+       01  WS-TOTAL-RESULT    PIC S9(7)V99 VALUE ZERO.
+       01  WS-TOTAL-RESULT-EDITADO PIC -ZZZZZZ9.99 VALUE ZERO.
+
+       01  WS-TIENE-MARCADOR  PIC 9(3).
+       01  WS-ES-EXCEPCION    PIC X VALUE "N".
+           88  ES-EXCEPCION VALUE "Y".
+
+       01  WS-DESCARTE        PIC X(150).
+       01  WS-RESTO-RESULT    PIC X(150).
+       01  WS-RESULT-TOKEN    PIC X(8).
+       01  WS-RESULT-DETALLE REDEFINES WS-RESULT-TOKEN.
+           05  WS-RESULT-NUM      PIC 9(5)V9(2).
+           05  WS-RESULT-SIGNO    PIC X.
+
+       01  WS-RPT-PAGINA      PIC 9(4) VALUE 1.
+       01  WS-RPT-LINEA       PIC X(80).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           CALL "BANNER" USING "RESUMEN-DIARIO".
+           ACCEPT WS-FECHA-EJECUCION FROM DATE YYYYMMDD.
+
+           OPEN INPUT AUDIT-FILE
+           IF WS-AUDIT-STATUS NOT = "00"
+               DISPLAY "AVISO: AUDIT_TRAIL.LOG NO DISPONIBLE, "
+                   "NADA QUE RESUMIR"
+               GOBACK
+           END-IF
+
+           OPEN OUTPUT RESUMEN-REPORT
+
+           CALL "RPTHDR" USING "RESUMEN-DIARIO" "RESUMEN_DIARIO.TXT"
+               WS-RPT-PAGINA WS-RPT-LINEA
+           MOVE WS-RPT-LINEA TO RESUMEN-REPORT-RECORD
+           WRITE RESUMEN-REPORT-RECORD
+
+           MOVE SPACES TO RESUMEN-REPORT-RECORD
+           STRING "RESUMEN DIARIO DE AUDITORIA - " WS-FECHA-EJECUCION
+               DELIMITED BY SIZE INTO RESUMEN-REPORT-RECORD
+           WRITE RESUMEN-REPORT-RECORD
+
+           PERFORM LEE-AUDIT-RECORD
+           PERFORM UNTIL FIN-AUDIT
+               PERFORM PROCESA-LINEA
+               PERFORM LEE-AUDIT-RECORD
+           END-PERFORM
+
+           PERFORM ESCRIBE-TOTALES
+
+           CLOSE AUDIT-FILE
+           CLOSE RESUMEN-REPORT
+           GOBACK.
+
+       LEE-AUDIT-RECORD.
+           READ AUDIT-FILE
+               AT END
+                   SET FIN-AUDIT TO TRUE
+           END-READ.
+
+       PROCESA-LINEA.
+           ADD 1 TO WS-CONT-LINEAS
+           MOVE "N" TO WS-ES-EXCEPCION
+
+           MOVE ZERO TO WS-TIENE-MARCADOR
+           INSPECT AUDIT-RECORD TALLYING WS-TIENE-MARCADOR
+               FOR ALL "OPERACION=A"
+           ADD WS-TIENE-MARCADOR TO WS-CONT-SUMA
+
+           MOVE ZERO TO WS-TIENE-MARCADOR
+           INSPECT AUDIT-RECORD TALLYING WS-TIENE-MARCADOR
+               FOR ALL "OPERACION=S"
+           ADD WS-TIENE-MARCADOR TO WS-CONT-RESTA
+
+           MOVE ZERO TO WS-TIENE-MARCADOR
+           INSPECT AUDIT-RECORD TALLYING WS-TIENE-MARCADOR
+               FOR ALL "OPERACION=M"
+           ADD WS-TIENE-MARCADOR TO WS-CONT-MULTIPLICA
+
+           MOVE ZERO TO WS-TIENE-MARCADOR
+           INSPECT AUDIT-RECORD TALLYING WS-TIENE-MARCADOR
+               FOR ALL "OPERACION=D"
+           ADD WS-TIENE-MARCADOR TO WS-CONT-DIVIDE
+
+           MOVE ZERO TO WS-TIENE-MARCADOR
+           INSPECT AUDIT-RECORD TALLYING WS-TIENE-MARCADOR
+               FOR ALL "RESULT="
+           IF WS-TIENE-MARCADOR > 0
+               MOVE SPACES TO WS-RESTO-RESULT
+               UNSTRING AUDIT-RECORD DELIMITED BY "RESULT="
+                   INTO WS-DESCARTE WS-RESTO-RESULT
+               MOVE SPACES TO WS-RESULT-TOKEN
+               UNSTRING WS-RESTO-RESULT DELIMITED BY SPACE
+                   INTO WS-RESULT-TOKEN
+               IF WS-RESULT-NUM IS NUMERIC
+                   IF WS-RESULT-SIGNO = "-"
+                       SUBTRACT WS-RESULT-NUM FROM WS-TOTAL-RESULT
+                   ELSE
+                       ADD WS-RESULT-NUM TO WS-TOTAL-RESULT
+                   END-IF
+               END-IF
+           END-IF
+
+           PERFORM MARCA-SI-EXCEPCION
+
+           IF ES-EXCEPCION
+               ADD 1 TO WS-CONT-EXCEPCIONES
+               MOVE SPACES TO RESUMEN-REPORT-RECORD
+               STRING "EXCEPCION: " AUDIT-RECORD
+                   DELIMITED BY SIZE INTO RESUMEN-REPORT-RECORD
+               WRITE RESUMEN-REPORT-RECORD
+           END-IF.
+
+       MARCA-SI-EXCEPCION.
+           MOVE ZERO TO WS-TIENE-MARCADOR
+           INSPECT AUDIT-RECORD TALLYING WS-TIENE-MARCADOR
+               FOR ALL "ERROR"
+           IF WS-TIENE-MARCADOR > 0
+               SET ES-EXCEPCION TO TRUE
+           END-IF
+
+           MOVE ZERO TO WS-TIENE-MARCADOR
+           INSPECT AUDIT-RECORD TALLYING WS-TIENE-MARCADOR
+               FOR ALL "INVALIDA"
+           IF WS-TIENE-MARCADOR > 0
+               SET ES-EXCEPCION TO TRUE
+           END-IF
+
+           MOVE ZERO TO WS-TIENE-MARCADOR
+           INSPECT AUDIT-RECORD TALLYING WS-TIENE-MARCADOR
+               FOR ALL "OMITIDA"
+           IF WS-TIENE-MARCADOR > 0
+               SET ES-EXCEPCION TO TRUE
+           END-IF
+
+           MOVE ZERO TO WS-TIENE-MARCADOR
+           INSPECT AUDIT-RECORD TALLYING WS-TIENE-MARCADOR
+               FOR ALL "RECHAZADO"
+           IF WS-TIENE-MARCADOR > 0
+               SET ES-EXCEPCION TO TRUE
+           END-IF.
+
+       ESCRIBE-TOTALES.
+           MOVE SPACES TO RESUMEN-REPORT-RECORD
+           STRING "LINEAS DE AUDITORIA PROCESADAS: " WS-CONT-LINEAS
+               DELIMITED BY SIZE INTO RESUMEN-REPORT-RECORD
+           WRITE RESUMEN-REPORT-RECORD
+
+           MOVE SPACES TO RESUMEN-REPORT-RECORD
+           STRING "SUMA: " WS-CONT-SUMA "   RESTA: " WS-CONT-RESTA
+               DELIMITED BY SIZE INTO RESUMEN-REPORT-RECORD
+           WRITE RESUMEN-REPORT-RECORD
+
+           MOVE SPACES TO RESUMEN-REPORT-RECORD
+           STRING "MULTIPLICA: " WS-CONT-MULTIPLICA
+               "   DIVIDE: " WS-CONT-DIVIDE
+               DELIMITED BY SIZE INTO RESUMEN-REPORT-RECORD
+           WRITE RESUMEN-REPORT-RECORD
+
+           MOVE SPACES TO RESUMEN-REPORT-RECORD
+           MOVE WS-TOTAL-RESULT TO WS-TOTAL-RESULT-EDITADO
+           STRING "TOTAL RESULT ACUMULADO: " WS-TOTAL-RESULT-EDITADO
+               DELIMITED BY SIZE INTO RESUMEN-REPORT-RECORD
+           WRITE RESUMEN-REPORT-RECORD
+
+           MOVE SPACES TO RESUMEN-REPORT-RECORD
+           STRING "EXCEPCIONES DEL DIA: " WS-CONT-EXCEPCIONES
+               DELIMITED BY SIZE INTO RESUMEN-REPORT-RECORD
+           WRITE RESUMEN-REPORT-RECORD.
+
+       END PROGRAM RESUMEN-DIARIO.
