@@ -0,0 +1,63 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Rutina de auditoria compartida. Anade una linea al
+      *          fichero AUDIT_TRAIL.LOG con operador, fecha/hora,
+      *          programa que invoca y un detalle de entradas/salidas,
+      *          para poder responder "quien metio esto y cuando".
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AUDITORIA.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. NUC3.
+       OBJECT-COMPUTER. NUMC3.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO "AUDIT_TRAIL.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-FILE.
+       01  AUDIT-RECORD PIC X(150).
+
+       WORKING-STORAGE SECTION.
+       01  WS-AUDIT-STATUS PIC XX.
+       01  WS-OPERADOR PIC X(20).
+       01  WS-FECHA PIC 9(8).
+       01  WS-HORA PIC 9(8).
+
+       LINKAGE SECTION.
+       01  LS-PROGRAMA PIC X(20).
+       01  LS-DETALLE  PIC X(100).
+
+       PROCEDURE DIVISION USING LS-PROGRAMA LS-DETALLE.
+       AUDITORIA-INICIO.
+           ACCEPT WS-OPERADOR FROM ENVIRONMENT "USER"
+           IF WS-OPERADOR = SPACES
+               MOVE "DESCONOCIDO" TO WS-OPERADOR
+           END-IF
+
+           ACCEPT WS-FECHA FROM DATE YYYYMMDD
+           ACCEPT WS-HORA FROM TIME
+
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+
+           STRING WS-FECHA " " WS-HORA " " WS-OPERADOR " "
+               LS-PROGRAMA " " LS-DETALLE
+               DELIMITED BY SIZE INTO AUDIT-RECORD
+           WRITE AUDIT-RECORD
+
+           CLOSE AUDIT-FILE
+
+           GOBACK.
+
+       END PROGRAM AUDITORIA.
