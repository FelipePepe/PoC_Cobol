@@ -1,22 +1,27 @@
       ******************************************************************
       * Author:
       * Date:
-      * Purpose:
+      * Purpose: Demuestra las pictures editadas estandar del shop,
+      *          promovidas a la copybook NUMFMT (NUMERIC-DISPLAY-
+      *          FORMATS) para que cualquier informe las reutilice.
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. POSITIVOS-NEGATIVOS-DECIMALES.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. NUC3.
+       OBJECT-COMPUTER. NUMC3.
+
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
-       01  NUMDEC1 PIC Z9V99 VALUE ZERO.
-       01  NUMPOS PIC ZZZZ9 VALUE ZERO.
-       01  NUMNEG PIC S9999 VALUE ZERO.
-       01  NUMDEC2 PIC S99V99 VALUE ZERO.
-       01  NUMDIV  PIC Z9V9999 VALUE ZERO.
-       01  NUMEDIT PIC Z9.99 VALUE ZERO.
+       COPY NUMFMT.
        PROCEDURE DIVISION.
        POSITIVOS-NEGATIVOS-DECIMALES.
+           CALL "BANNER" USING "POSITIVOS-NEGATIVOS-DECIMALES".
+
            MOVE 10.25 TO NUMDEC1.
            DISPLAY NUMDEC1.
 
@@ -29,9 +34,10 @@
            MOVE -3.25 TO NUMDEC2
            DISPLAY NUMDEC2.
 
-           COMPUTE NUMDIV = 1 / 3.
+           COMPUTE NUMDIV ROUNDED = 1 / 3.
            DISPLAY NUMDIV.
 
        FINALIZAR.
-            STOP RUN.
+            MOVE ZERO TO RETURN-CODE
+            GOBACK.
        END PROGRAM POSITIVOS-NEGATIVOS-DECIMALES.
