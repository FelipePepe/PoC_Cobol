@@ -6,6 +6,12 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MYFIRST_PROGRAM.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. NUC3.
+       OBJECT-COMPUTER. NUMC3.
+
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
@@ -14,13 +20,54 @@
        01  NUMERO PIC 9(2)V9(35)
            VALUE 5.50000010000000000000000000000000011.
 
+       01  WS-PRINCIPAL    PIC 9(9)V9(9) VALUE 1000.000000000.
+       01  WS-TASA-PERIODO PIC 9(2)V9(35).
+       01  WS-PERIODOS     PIC 9(4) VALUE 12.
+       01  WS-MONTO-FINAL  PIC 9(9)V9(9).
+
+       01  WS-IDIOMA PIC X VALUE "S".
+           88  IDIOMA-ESPANOL VALUE "S" "s".
+           88  IDIOMA-INGLES VALUE "I" "i".
+
        PROCEDURE DIVISION.
 
-       DISPLAY "Hello world".
-       MOVE "Bienvenido " TO SALUDO.
-       DISPLAY "Muy buenas, " SALUDO.
-       DISPLAY "Titulo: " TITULO.
-       DISPLAY "Numero: " NUMERO.
-       STOP RUN.
+       CALL "BANNER" USING "MYFIRST_PROGRAM".
+
+       ACCEPT WS-IDIOMA FROM ENVIRONMENT "IDIOMA".
+       IF WS-IDIOMA = SPACE
+           MOVE "S" TO WS-IDIOMA
+       END-IF.
+
+       IF IDIOMA-INGLES
+           DISPLAY "Hello world"
+           MOVE "Welcome " TO SALUDO
+           MOVE "Cobol Tutorial" TO TITULO
+           DISPLAY "Hello, " SALUDO
+           DISPLAY "Title: " TITULO
+           DISPLAY "Number: " NUMERO
+       ELSE
+           DISPLAY "Hola mundo"
+           MOVE "Bienvenido " TO SALUDO
+           DISPLAY "Muy buenas, " SALUDO
+           DISPLAY "Titulo: " TITULO
+           DISPLAY "Numero: " NUMERO
+       END-IF.
+
+      *    NUMERO ES LA CONSTANTE DE DEMOSTRACION DEL TUTORIAL (5.5...),
+      *    NO UNA TASA DE INTERES; SE ESCALA A TANTO POR CIENTO POR
+      *    PERIODO PARA QUE EL INTERES COMPUESTO DE ABAJO NO DESBORDE.
+       COMPUTE WS-TASA-PERIODO = NUMERO / 100.
+       CALL "INTERES" USING WS-PRINCIPAL WS-TASA-PERIODO
+           WS-PERIODOS WS-MONTO-FINAL.
+
+       IF IDIOMA-INGLES
+           DISPLAY "FINAL AMOUNT AFTER COMPOUND INTEREST: "
+               WS-MONTO-FINAL
+       ELSE
+           DISPLAY "MONTO FINAL TRAS INTERES COMPUESTO: " WS-MONTO-FINAL
+       END-IF.
+
+       MOVE ZERO TO RETURN-CODE.
+       GOBACK.
 
        END PROGRAM MYFIRST_PROGRAM.
