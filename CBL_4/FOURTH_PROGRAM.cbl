@@ -1,28 +1,95 @@
       ******************************************************************
       * Author:
       * Date:
-      * Purpose:
+      * Purpose: Despacha RUTINA01-04 segun un codigo de transaccion
+      *          leido de un fichero, en vez de un encadenamiento fijo
+      *          de PERFORM entre rutinas.
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. RUTINA-DISPATCHER.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. NUC3.
+       OBJECT-COMPUTER. NUMC3.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACCIONES-FILE ASSIGN TO "RUTINAS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  TRANSACCIONES-FILE.
+       01  TRANSACCION-RECORD.
+           05  TX-CODIGO PIC X(2).
+
        WORKING-STORAGE SECTION.
+       01  WS-TRANS-STATUS PIC XX.
+       01  WS-EOF-SWITCH PIC X VALUE "N".
+           88  END-OF-TRANSACCIONES VALUE "Y".
+       01  WS-RETURN-CODE PIC 9 VALUE ZERO.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           CALL "BANNER" USING "RUTINA-DISPATCHER".
            DISPLAY "Rutinas en Cobol".
+
+           OPEN INPUT TRANSACCIONES-FILE
+           IF WS-TRANS-STATUS NOT = "00"
+               DISPLAY "AVISO: RUTINAS.DAT NO DISPONIBLE"
+               MOVE 4 TO WS-RETURN-CODE
+               GO TO FINALIZAR
+           END-IF
+
+           PERFORM LEER-TRANSACCION
+           PERFORM UNTIL END-OF-TRANSACCIONES
+               PERFORM DESPACHA-RUTINA
+               PERFORM LEER-TRANSACCION
+           END-PERFORM
+
+           CLOSE TRANSACCIONES-FILE.
+
+       FINALIZAR.
+           MOVE WS-RETURN-CODE TO RETURN-CODE
+           GOBACK.
+
+       LEER-TRANSACCION.
+           READ TRANSACCIONES-FILE
+               AT END
+                   SET END-OF-TRANSACCIONES TO TRUE
+           END-READ.
+
+       DESPACHA-RUTINA.
+           EVALUATE TX-CODIGO
+               WHEN "01"
+                   PERFORM RUTINA01
+               WHEN "02"
+                   PERFORM RUTINA02
+               WHEN "03"
+                   PERFORM RUTINA03
+               WHEN "04"
+                   PERFORM RUTINA04
+               WHEN OTHER
+                   DISPLAY "CODIGO DE TRANSACCION DESCONOCIDO: "
+                       TX-CODIGO
+                   IF WS-RETURN-CODE < 4
+                       MOVE 4 TO WS-RETURN-CODE
+                   END-IF
+           END-EVALUATE.
+
        RUTINA01.
            DISPLAY "Esta es la rutina 01".
-           PERFORM RUTINA03.
+
        RUTINA02.
            DISPLAY "Esta es la rutina 02".
-           PERFORM RUTINA04.
+
        RUTINA03.
            DISPLAY "Esta es la rutina 03".
-           PERFORM RUTINA02.
+
        RUTINA04.
            DISPLAY "Esta es la rutina 04".
 
-       STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+       END PROGRAM RUTINA-DISPATCHER.
